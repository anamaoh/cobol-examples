@@ -0,0 +1,228 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  VARRECON.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2026-08-09 DO    NEW PROGRAM.  BUILT ON HELLOWORD'S THREE-WAY
+001300*                     COMPARE (OPERAND1 > OPERAND2 AND OPERAND3 >=
+001400*                     OPERAND2) TO RECONCILE PHYSICAL COUNT, SYSTEM
+001500*                     COUNT, AND PRIOR-PERIOD COUNT PER ITEM/
+001600*                     LOCATION, PRINTING A VARIANCE LINE FOR EVERY
+001700*                     KEY WHERE THE THREE SOURCES DISAGREE.
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.             IBM-370.
+002200 OBJECT-COMPUTER.             IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PHYSICAL-FILE     ASSIGN TO "PHYSCNT"
+002600                              ORGANIZATION IS SEQUENTIAL.
+002700     SELECT SYSTEM-FILE       ASSIGN TO "SYSCNT"
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PRIOR-FILE        ASSIGN TO "PRIORCNT"
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT VARIANCE-RPT      ASSIGN TO "VARRPT"
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PHYSICAL-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY VARREC REPLACING
+003810     ==PFX-INPUT-RECORD== BY ==PHY-INPUT-RECORD==
+003820     ==PFX-ITEM-LOC==     BY ==PHY-ITEM-LOC==
+003830     ==PFX-COUNT==        BY ==PHY-COUNT==.
+003900 FD  SYSTEM-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 COPY VARREC REPLACING
+004205     ==PFX-INPUT-RECORD== BY ==SYS-INPUT-RECORD==
+004210     ==PFX-ITEM-LOC==     BY ==SYS-ITEM-LOC==
+004220     ==PFX-COUNT==        BY ==SYS-COUNT==.
+004300 FD  PRIOR-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY VARREC REPLACING
+004605     ==PFX-INPUT-RECORD== BY ==PRI-INPUT-RECORD==
+004610     ==PFX-ITEM-LOC==     BY ==PRI-ITEM-LOC==
+004620     ==PFX-COUNT==        BY ==PRI-COUNT==.
+004700 FD  VARIANCE-RPT
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  RPT-LINE                 PIC X(80).
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-PHY-EOF-SWITCH        PIC X(01)       VALUE 'N'.
+005300     88  WS-PHY-AT-END                        VALUE 'Y'.
+005400 77  WS-SYS-EOF-SWITCH        PIC X(01)       VALUE 'N'.
+005500     88  WS-SYS-AT-END                        VALUE 'Y'.
+005600 77  WS-PRI-EOF-SWITCH        PIC X(01)       VALUE 'N'.
+005700     88  WS-PRI-AT-END                        VALUE 'Y'.
+005800 77  WS-LOW-KEY               PIC X(10)       VALUE SPACES.
+005900 77  WS-PHY-VALUE             PIC 9(07)       VALUE ZERO.
+006000 77  WS-SYS-VALUE             PIC 9(07)       VALUE ZERO.
+006100 77  WS-PRI-VALUE             PIC 9(07)       VALUE ZERO.
+006200 77  WS-VARIANCE-COUNT        PIC 9(05)       VALUE ZERO.
+006300 01  WS-HEADER-LINE.
+006400     05  FILLER               PIC X(10)       VALUE "ITEM/LOC".
+006500     05  FILLER               PIC X(04)       VALUE SPACES.
+006600     05  FILLER               PIC X(10)       VALUE "PHYSICAL".
+006700     05  FILLER               PIC X(04)       VALUE SPACES.
+006800     05  FILLER               PIC X(10)       VALUE "SYSTEM".
+006900     05  FILLER               PIC X(04)       VALUE SPACES.
+007000     05  FILLER               PIC X(10)       VALUE "PRIOR".
+007100     05  FILLER               PIC X(04)       VALUE SPACES.
+007200     05  FILLER               PIC X(10)       VALUE "OUTLIER".
+007300 01  WS-DETAIL-LINE.
+007400     05  DL-ITEM-LOC          PIC X(10).
+007500     05  FILLER               PIC X(04)       VALUE SPACES.
+007600     05  DL-PHY-VALUE         PIC ZZZZZZ9.
+007700     05  FILLER               PIC X(07)       VALUE SPACES.
+007800     05  DL-SYS-VALUE         PIC ZZZZZZ9.
+007900     05  FILLER               PIC X(07)       VALUE SPACES.
+008000     05  DL-PRI-VALUE         PIC ZZZZZZ9.
+008100     05  FILLER               PIC X(07)       VALUE SPACES.
+008200     05  DL-OUTLIER           PIC X(17).
+008300 01  WS-SUMMARY-LINE.
+008400     05  FILLER               PIC X(20)       VALUE
+008500         "TOTAL VARIANCES - ".
+008600     05  SL-VARIANCE-COUNT    PIC ZZZZ9.
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE
+009000         THRU 1000-INITIALIZE-EXIT.
+009100     PERFORM 2000-MATCH-AND-COMPARE
+009200         THRU 2000-MATCH-AND-COMPARE-EXIT
+009300         UNTIL WS-PHY-AT-END AND WS-SYS-AT-END AND WS-PRI-AT-END.
+009400     PERFORM 9000-FINALIZE
+009500         THRU 9000-FINALIZE-EXIT.
+009600     STOP RUN.
+009700*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  PHYSICAL-FILE
+010000     OPEN INPUT  SYSTEM-FILE
+010100     OPEN INPUT  PRIOR-FILE
+010200     OPEN OUTPUT VARIANCE-RPT
+010300     WRITE RPT-LINE FROM WS-HEADER-LINE
+010400     PERFORM 1100-READ-PHYSICAL
+010500         THRU 1100-READ-PHYSICAL-EXIT
+010600     PERFORM 1200-READ-SYSTEM
+010700         THRU 1200-READ-SYSTEM-EXIT
+010800     PERFORM 1300-READ-PRIOR
+010900         THRU 1300-READ-PRIOR-EXIT.
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*
+011300 1100-READ-PHYSICAL.
+011400     READ PHYSICAL-FILE
+011500         AT END
+011600             SET WS-PHY-AT-END TO TRUE
+011700             MOVE HIGH-VALUES TO PHY-ITEM-LOC
+011800     END-READ.
+011900 1100-READ-PHYSICAL-EXIT.
+012000     EXIT.
+012100*
+012200 1200-READ-SYSTEM.
+012300     READ SYSTEM-FILE
+012400         AT END
+012500             SET WS-SYS-AT-END TO TRUE
+012600             MOVE HIGH-VALUES TO SYS-ITEM-LOC
+012700     END-READ.
+012800 1200-READ-SYSTEM-EXIT.
+012900     EXIT.
+013000*
+013100 1300-READ-PRIOR.
+013200     READ PRIOR-FILE
+013300         AT END
+013400             SET WS-PRI-AT-END TO TRUE
+013500             MOVE HIGH-VALUES TO PRI-ITEM-LOC
+013600     END-READ.
+013700 1300-READ-PRIOR-EXIT.
+013800     EXIT.
+013900*
+014000 2000-MATCH-AND-COMPARE.
+014100     MOVE HIGH-VALUES TO WS-LOW-KEY
+014200     IF PHY-ITEM-LOC < WS-LOW-KEY
+014300         MOVE PHY-ITEM-LOC TO WS-LOW-KEY
+014400     END-IF
+014500     IF SYS-ITEM-LOC < WS-LOW-KEY
+014600         MOVE SYS-ITEM-LOC TO WS-LOW-KEY
+014700     END-IF
+014800     IF PRI-ITEM-LOC < WS-LOW-KEY
+014900         MOVE PRI-ITEM-LOC TO WS-LOW-KEY
+015000     END-IF
+015100     MOVE ZERO TO WS-PHY-VALUE
+015200     MOVE ZERO TO WS-SYS-VALUE
+015300     MOVE ZERO TO WS-PRI-VALUE
+015400     IF PHY-ITEM-LOC = WS-LOW-KEY
+015500         MOVE PHY-COUNT TO WS-PHY-VALUE
+015600         PERFORM 1100-READ-PHYSICAL
+015700             THRU 1100-READ-PHYSICAL-EXIT
+015800     END-IF
+015900     IF SYS-ITEM-LOC = WS-LOW-KEY
+016000         MOVE SYS-COUNT TO WS-SYS-VALUE
+016100         PERFORM 1200-READ-SYSTEM
+016200             THRU 1200-READ-SYSTEM-EXIT
+016300     END-IF
+016400     IF PRI-ITEM-LOC = WS-LOW-KEY
+016500         MOVE PRI-COUNT TO WS-PRI-VALUE
+016600         PERFORM 1300-READ-PRIOR
+016700             THRU 1300-READ-PRIOR-EXIT
+016800     END-IF
+016900     PERFORM 3000-TEST-VARIANCE
+017000         THRU 3000-TEST-VARIANCE-EXIT.
+017100 2000-MATCH-AND-COMPARE-EXIT.
+017200     EXIT.
+017300*
+017400 3000-TEST-VARIANCE.
+017500     IF WS-PHY-VALUE = WS-SYS-VALUE
+017550         AND WS-PRI-VALUE = WS-SYS-VALUE
+017600         CONTINUE
+017700     ELSE
+017800         IF WS-PHY-VALUE = WS-SYS-VALUE AND WS-PRI-VALUE NOT =
+017900                 WS-PHY-VALUE
+018000             MOVE "PRIOR" TO DL-OUTLIER
+018100         ELSE
+018200             IF WS-PHY-VALUE = WS-PRI-VALUE AND WS-SYS-VALUE NOT =
+018300                     WS-PHY-VALUE
+018400                 MOVE "SYSTEM" TO DL-OUTLIER
+018500             ELSE
+018600                 IF WS-SYS-VALUE = WS-PRI-VALUE AND WS-PHY-VALUE
+018700                         NOT = WS-SYS-VALUE
+018800                     MOVE "PHYSICAL" TO DL-OUTLIER
+018900                 ELSE
+019000                     MOVE "ALL THREE DIFFER" TO DL-OUTLIER
+019100                 END-IF
+019200             END-IF
+019300         END-IF
+019400         PERFORM 3100-WRITE-VARIANCE-LINE
+019500             THRU 3100-WRITE-VARIANCE-LINE-EXIT
+019600     END-IF.
+019700 3000-TEST-VARIANCE-EXIT.
+019800     EXIT.
+019900*
+020000 3100-WRITE-VARIANCE-LINE.
+020100     MOVE WS-LOW-KEY          TO DL-ITEM-LOC
+020200     MOVE WS-PHY-VALUE        TO DL-PHY-VALUE
+020300     MOVE WS-SYS-VALUE        TO DL-SYS-VALUE
+020400     MOVE WS-PRI-VALUE        TO DL-PRI-VALUE
+020500     WRITE RPT-LINE FROM WS-DETAIL-LINE
+020600     ADD 1 TO WS-VARIANCE-COUNT.
+020700 3100-WRITE-VARIANCE-LINE-EXIT.
+020800     EXIT.
+020900*
+021000 9000-FINALIZE.
+021100     MOVE WS-VARIANCE-COUNT   TO SL-VARIANCE-COUNT
+021200     WRITE RPT-LINE FROM WS-SUMMARY-LINE
+021300     CLOSE PHYSICAL-FILE
+021400     CLOSE SYSTEM-FILE
+021500     CLOSE PRIOR-FILE
+021600     CLOSE VARIANCE-RPT.
+021700 9000-FINALIZE-EXIT.
+021800     EXIT.
