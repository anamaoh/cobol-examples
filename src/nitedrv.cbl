@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  NITEDRV.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2026-08-09 DO    ORIGINAL VERSION.  CHAINS ADDITION, THEN
+001300*                     HELLOWORD, THEN SWAP IN FIXED SEQUENCE,
+001400*                     TESTING RETURN-CODE AFTER EACH CALL.  IF A
+001500*                     STEP COMES BACK WITH A SEVERE CONDITION CODE
+001600*                     (8 OR HIGHER) THE CHAIN HALTS AND FLAGS
+001700*                     WHICH STEP FAILED.  PRODUCES A SINGLE
+001800*                     CONSOLIDATED END-OF-JOB REPORT (NITERPT)
+001900*                     COVERING ALL STEPS INSTEAD OF THREE
+002000*                     DISCONNECTED CONSOLE RUNS.
+002050*    2026-08-09 DO    3000-FINALIZE NOW MOVES THE WORST STEP
+002060*                     CONDITION CODE SEEN BY 2900-LOG-STEP-RESULT
+002070*                     TO RETURN-CODE BEFORE GOBACK, SO NITEDRV'S
+002080*                     OWN EXIT STATUS REFLECTS THE CHAIN RATHER
+002090*                     THAN WHATEVER THE LAST SUBPROGRAM CALLED
+002095*                     HAPPENED TO LEAVE IN THE SHARED REGISTER.
+002096*    2026-08-09 DO    EACH CALL NOW PASSES WS-OPERATOR-ID AND
+002097*                     WS-RUN-ID (PLUS A FIXED 'C' FUNCTION CODE
+002098*                     FOR HELLOWORD) TO THE STEP'S LINKAGE
+002099*                     SECTION, SO THE UNATTENDED NIGHTLY CHAIN NO
+002100*                     LONGER BLOCKS ON EACH STEP'S OWN CONSOLE
+002101*                     ACCEPT.
+002102*    2026-08-09 DO    EACH STEP'S CALL NOW TARGETS ITS "-LINK"
+002103*                     ENTRY POINT (ADDITION-LINK/HELLOWORD-LINK/
+002104*                     SWAP-LINK) INSTEAD OF THE BARE PROGRAM NAME,
+002105*                     SINCE THE BARE PROGRAM NAME IS NOW THE
+002106*                     PARAMETERLESS ENTRY EACH STEP USES WHEN IT IS
+002107*                     RUN STANDALONE AS ITS OWN BATCH JOB.
+002108*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.             IBM-370.
+002500 OBJECT-COMPUTER.             IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT JOB-REPORT        ASSIGN TO "NITERPT"
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  JOB-REPORT
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY NITERPT.
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-RUN-ID                PIC X(08)       VALUE SPACES.
+003800 77  WS-OPERATOR-ID           PIC X(08)       VALUE SPACES.
+003900 77  WS-STEP-COND-CODE        PIC 9(03)       VALUE ZERO.
+003950 77  WS-STEP-NAME-SAVE        PIC X(08)       VALUE SPACES.
+003960 77  WS-WORST-COND-CODE       PIC 9(03)       VALUE ZERO.
+003970 77  WS-FUNCTION-CODE         PIC X(01)       VALUE 'C'.
+004000 77  WS-STEPS-RUN             PIC 9(03)       VALUE ZERO.
+004100 77  WS-STEPS-FAILED          PIC 9(03)       VALUE ZERO.
+004200 77  WS-CHAIN-SWITCH          PIC X(01)       VALUE 'Y'.
+004300     88  WS-CHAIN-CONTINUES                   VALUE 'Y'.
+004400     88  WS-CHAIN-HALTED                      VALUE 'N'.
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE
+004800         THRU 1000-INITIALIZE-EXIT.
+004900     IF WS-CHAIN-CONTINUES
+005000         PERFORM 2100-RUN-STEP-ADDITION
+005100             THRU 2100-RUN-STEP-ADDITION-EXIT
+005200     END-IF
+005300     IF WS-CHAIN-CONTINUES
+005400         PERFORM 2200-RUN-STEP-HELLOWORD
+005500             THRU 2200-RUN-STEP-HELLOWORD-EXIT
+005600     END-IF
+005700     IF WS-CHAIN-CONTINUES
+005800         PERFORM 2300-RUN-STEP-SWAP
+005900             THRU 2300-RUN-STEP-SWAP-EXIT
+006000     END-IF
+006100     PERFORM 3000-FINALIZE
+006200         THRU 3000-FINALIZE-EXIT.
+006300     GOBACK.
+006400*
+006500 1000-INITIALIZE.
+006600     OPEN OUTPUT JOB-REPORT
+006700     DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+006800     ACCEPT WS-OPERATOR-ID
+006900     ACCEPT WS-RUN-ID         FROM TIME
+007000     MOVE SPACES              TO NITE-REPORT-HEADER
+007100     MOVE 'H'                 TO NR-HDR-REC-TYPE
+007200     MOVE WS-RUN-ID           TO NR-HDR-RUN-ID
+007300     MOVE WS-OPERATOR-ID      TO NR-HDR-OPERATOR-ID
+007400     ACCEPT NR-HDR-RUN-DATE   FROM DATE YYYYMMDD
+007500     ACCEPT NR-HDR-RUN-TIME   FROM TIME
+007600     WRITE NITE-REPORT-HEADER.
+007700 1000-INITIALIZE-EXIT.
+007800     EXIT.
+007900*
+008000 2100-RUN-STEP-ADDITION.
+008100     CALL "ADDITION-LINK"      USING WS-OPERATOR-ID WS-RUN-ID
+008200     MOVE RETURN-CODE         TO WS-STEP-COND-CODE
+008500     MOVE "ADDITION"          TO NR-STEP-NAME
+008300     PERFORM 2900-LOG-STEP-RESULT
+008400         THRU 2900-LOG-STEP-RESULT-EXIT.
+008600 2100-RUN-STEP-ADDITION-EXIT.
+008700     EXIT.
+008800*
+008900 2200-RUN-STEP-HELLOWORD.
+009000     CALL "HELLOWORD-LINK"    USING WS-OPERATOR-ID WS-RUN-ID
+009050                                    WS-FUNCTION-CODE
+009100     MOVE RETURN-CODE         TO WS-STEP-COND-CODE
+009200     MOVE "HELLOWORD"         TO NR-STEP-NAME
+009300     PERFORM 2900-LOG-STEP-RESULT
+009400         THRU 2900-LOG-STEP-RESULT-EXIT.
+009500 2200-RUN-STEP-HELLOWORD-EXIT.
+009600     EXIT.
+009700*
+009800 2300-RUN-STEP-SWAP.
+009900     CALL "SWAP-LINK"         USING WS-OPERATOR-ID WS-RUN-ID
+010000     MOVE RETURN-CODE         TO WS-STEP-COND-CODE
+010100     MOVE "SWAP"              TO NR-STEP-NAME
+010200     PERFORM 2900-LOG-STEP-RESULT
+010300         THRU 2900-LOG-STEP-RESULT-EXIT.
+010400 2300-RUN-STEP-SWAP-EXIT.
+010500     EXIT.
+010600*
+010700 2900-LOG-STEP-RESULT.
+010710     MOVE NR-STEP-NAME        TO WS-STEP-NAME-SAVE
+010800     ADD 1                    TO WS-STEPS-RUN
+010900     MOVE SPACES              TO NITE-REPORT-DETAIL
+011000     MOVE 'D'                 TO NR-DTL-REC-TYPE
+011100     MOVE WS-STEP-NAME-SAVE   TO NR-STEP-NAME
+011200     MOVE WS-STEP-COND-CODE   TO NR-COND-CODE
+011250     IF WS-STEP-COND-CODE > WS-WORST-COND-CODE
+011260         MOVE WS-STEP-COND-CODE TO WS-WORST-COND-CODE
+011270     END-IF
+011300     IF WS-STEP-COND-CODE >= 8
+011400         MOVE "FAILED"        TO NR-STEP-STATUS
+011500         ADD 1                TO WS-STEPS-FAILED
+011600         SET WS-CHAIN-HALTED  TO TRUE
+011700         DISPLAY "NITEDRV - STEP " NR-STEP-NAME
+011800             " FAILED WITH CONDITION CODE " WS-STEP-COND-CODE
+011900             " - CHAIN HALTED"
+012000     ELSE
+012100         IF WS-STEP-COND-CODE > 0
+012200             MOVE "WARNING"   TO NR-STEP-STATUS
+012300         ELSE
+012400             MOVE "OK"        TO NR-STEP-STATUS
+012500         END-IF
+012600     END-IF
+012700     WRITE NITE-REPORT-DETAIL.
+012800 2900-LOG-STEP-RESULT-EXIT.
+012900     EXIT.
+013000*
+013100 3000-FINALIZE.
+013200     MOVE SPACES              TO NITE-REPORT-TRAILER
+013300     MOVE 'T'                 TO NR-TRL-REC-TYPE
+013400     MOVE WS-STEPS-RUN        TO NR-STEPS-RUN
+013500     MOVE WS-STEPS-FAILED     TO NR-STEPS-FAILED
+013600     IF WS-STEPS-FAILED > 0
+013700         MOVE "FAILED"        TO NR-JOB-STATUS
+013800     ELSE
+013900         MOVE "OK"            TO NR-JOB-STATUS
+014000     END-IF
+014050     WRITE NITE-REPORT-TRAILER
+014060     CLOSE JOB-REPORT
+014070     MOVE WS-WORST-COND-CODE  TO RETURN-CODE.
+014300 3000-FINALIZE-EXIT.
+014400     EXIT.
