@@ -0,0 +1,108 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  OPMENU.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2026-08-09 DO    ORIGINAL VERSION.  SINGLE OPERATOR ENTRY
+001300*                     POINT FOR ADDITION, HELLOWORD, AND SWAP.
+001400*                     PROMPTS FOR AN OPERATOR ID ONCE AND LETS THE
+001500*                     OPERATOR PICK WHICH PROGRAM TO RUN, INSTEAD
+001600*                     OF THREE UNRELATED AD-HOC INVOCATIONS BY
+001700*                     PROGRAM-ID.
+001710*    2026-08-09 DO    2200-DISPATCH-CHOICE NOW PASSES THE
+001720*                     CAPTURED WS-OPERATOR-ID AND A FRESH WS-RUN-ID
+001730*                     TO EACH CALLED PROGRAM'S LINKAGE SECTION, SO
+001740*                     THE OPERATOR IS NOT PROMPTED FOR THEIR ID A
+001750*                     SECOND TIME AND THE ID REACHES THAT RUN'S
+001760*                     RUN-HEADER RECORD.
+001770*    2026-08-09 DO    2200-DISPATCH-CHOICE NOW CALLS EACH PROGRAM'S
+001780*                     "-LINK" ENTRY POINT (ADDITION-LINK/HELLOWORD-
+001790*                     LINK/SWAP-LINK) INSTEAD OF THE BARE PROGRAM
+001795*                     NAME, SINCE THE BARE PROGRAM NAME IS NOW THE
+001796*                     PARAMETERLESS ENTRY EACH PROGRAM USES WHEN
+001797*                     RUN STANDALONE AS ITS OWN BATCH JOB.
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.             IBM-370.
+002200 OBJECT-COMPUTER.             IBM-370.
+002250 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 77  WS-OPERATOR-ID           PIC X(08)       VALUE SPACES.
+002450 77  WS-RUN-ID                PIC X(08)       VALUE SPACES.
+002460 77  WS-FUNCTION-CODE         PIC X(01)       VALUE SPACES.
+002500 77  WS-MENU-CHOICE           PIC X(01)       VALUE SPACES.
+002600     88  WS-CHOICE-ADDITION                   VALUE '1'.
+002700     88  WS-CHOICE-HELLOWORD                  VALUE '2'.
+002800     88  WS-CHOICE-SWAP                       VALUE '3'.
+002900     88  WS-CHOICE-QUIT                       VALUE '0'.
+003000     88  WS-CHOICE-VALID                VALUE '0' '1' '2' '3'.
+003100 77  WS-EXIT-SWITCH           PIC X(01)       VALUE 'N'.
+003200     88  WS-DONE                              VALUE 'Y'.
+003300 PROCEDURE DIVISION.
+003400 0000-MAINLINE.
+003500     PERFORM 1000-INITIALIZE
+003600         THRU 1000-INITIALIZE-EXIT.
+003700     PERFORM 2000-MENU-LOOP
+003800         THRU 2000-MENU-LOOP-EXIT
+003900         UNTIL WS-DONE.
+004000     GOBACK.
+004100*
+004200 1000-INITIALIZE.
+004300     DISPLAY "OPERATOR MENU - ADDITION / HELLOWORD / SWAP"
+004400     DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+004500     ACCEPT WS-OPERATOR-ID.
+004600 1000-INITIALIZE-EXIT.
+004700     EXIT.
+004800*
+004900 2000-MENU-LOOP.
+005000     PERFORM 2100-DISPLAY-MENU
+005100         THRU 2100-DISPLAY-MENU-EXIT
+005200     PERFORM 2200-DISPATCH-CHOICE
+005300         THRU 2200-DISPATCH-CHOICE-EXIT.
+005400 2000-MENU-LOOP-EXIT.
+005500     EXIT.
+005600*
+005700 2100-DISPLAY-MENU.
+005800     DISPLAY " "
+005900     DISPLAY "OPERATOR " WS-OPERATOR-ID " - SELECT A PROGRAM"
+006000     DISPLAY "  1. ADDITION  - BATCH ADDITION POSTING RUN"
+006100     DISPLAY "  2. HELLOWORD - THRESHOLD COMPARISON RUN"
+006200     DISPLAY "  3. SWAP      - BATCH SWAP EXCHANGE RUN"
+006300     DISPLAY "  0. QUIT"
+006400     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+006500     ACCEPT WS-MENU-CHOICE
+006600     IF NOT WS-CHOICE-VALID
+006700         DISPLAY "INVALID CHOICE - PLEASE ENTER 0, 1, 2, OR 3"
+006800     END-IF.
+006900 2100-DISPLAY-MENU-EXIT.
+007000     EXIT.
+007100*
+007200 2200-DISPATCH-CHOICE.
+007250     IF NOT WS-CHOICE-QUIT
+007260         ACCEPT WS-RUN-ID     FROM TIME
+007270     END-IF
+007300     IF WS-CHOICE-ADDITION
+007400         CALL "ADDITION-LINK"  USING WS-OPERATOR-ID WS-RUN-ID
+007500     ELSE
+007600         IF WS-CHOICE-HELLOWORD
+007700             CALL "HELLOWORD-LINK" USING WS-OPERATOR-ID WS-RUN-ID
+007750                                    WS-FUNCTION-CODE
+007800         ELSE
+007900             IF WS-CHOICE-SWAP
+008000                 CALL "SWAP-LINK"  USING WS-OPERATOR-ID WS-RUN-ID
+008100             ELSE
+008200                 IF WS-CHOICE-QUIT
+008300                     SET WS-DONE TO TRUE
+008400                 END-IF
+008500             END-IF
+008600         END-IF
+008700     END-IF.
+008800 2200-DISPATCH-CHOICE-EXIT.
+008900     EXIT.
