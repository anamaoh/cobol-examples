@@ -1,15 +1,376 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SWAP.
-      
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 9(2) VALUE 74.
-       01 B PIC 9(2) VALUE 47.
-       01 TEMP PIC 9(2).
-      
-       PROCEDURE DIVISION.
-           MOVE A    TO TEMP
-           MOVE B    TO A
-           MOVE TEMP TO B
-       STOP RUN.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  SWAP IS INITIAL PROGRAM.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2019-05-20.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2019-05-20 DO    ORIGINAL HARDCODED TWO-VALUE SWAP.
+001300*    2026-08-09 DO    CONVERTED TO A FILE-DRIVEN BATCH UTILITY.
+001400*                     SWAP-TRANS PAIRS ARE NOW READ, EXCHANGED,
+001500*                     AND WRITTEN TO SWAP-OUT, WITH A BEFORE/AFTER
+001600*                     RECORD APPENDED TO SWAP-AUDIT FOR EACH
+001700*                     EXCHANGE.
+001750*    2026-08-09 DO    ADDED CHECKPOINT/RESTART.  A CHECKPOINT IS
+001760*                     WRITTEN TO CHECKPOINT-FILE EVERY
+001770*                     SWP-CHECKPOINT-INTERVAL RECORDS; ON STARTUP
+001780*                     AN OUTSTANDING CHECKPOINT IS DETECTED AND
+001790*                     ALREADY-PROCESSED SWAP-TRANS RECORDS ARE
+001795*                     SKIPPED INSTEAD OF REPROCESSED.
+001796*    2026-08-09 DO    SWAP-OUT NOW OPENS WITH A RUN-HEADER RECORD
+001797*                     AND CLOSES WITH A RUN-TRAILER RECORD (COPY
+001798*                     RUNHDR) CARRYING THE RUN-ID, RUN DATE/TIME,
+001799*                     AND OPERATOR ID.
+001801*    2026-08-09 DO    CHANGED STOP RUN TO GOBACK AND SET
+001802*                     RETURN-CODE (0 CLEAN, 4 IF ANY PAIR WAS
+001803*                     REJECTED) SO NITEDRV CAN CHAIN TO THIS
+001804*                     PROGRAM AND TEST ITS CONDITION CODE.
+001805*    2026-08-09 DO    ADDED 1500-EDIT-SWAP TO CHECK EACH A/B PAIR
+001806*                     IS NUMERIC AND WITHIN THE 00-99 RANGE BEFORE
+001807*                     THE EXCHANGE RUNS; OUT-OF-RANGE PAIRS ARE
+001808*                     LOGGED TO SWAP-REJECT AND SKIPPED INSTEAD OF
+001809*                     ABENDING THE BATCH.
+001810*    2026-08-09 DO    CHECKPOINT-FILE NOW OPENS I-O WITH A FILE
+001811*                     STATUS CHECK; IF SWAPCKPT DOES NOT YET EXIST
+001812*                     (STATUS 35, THE FIRST-EVER RUN) IT IS
+001813*                     CREATED WITH OPEN OUTPUT AND REOPENED I-O
+001814*                     INSTEAD OF ABENDING BEFORE THE RESTART CHECK
+001815*                     EVER RUNS.
+001816*    2026-08-09 DO    ADDED A LINKAGE SECTION (LK-OPERATOR-ID,
+001817*                     LK-RUN-ID) SO NITEDRV AND OPMENU CAN PASS AN
+001818*                     OPERATOR ID AND RUN ID INTO A CHAINED CALL
+001819*                     INSTEAD OF THIS PROGRAM PROMPTING THE
+001820*                     CONSOLE A SECOND TIME.  RUNNING SWAP
+001821*                     STANDALONE IS UNAFFECTED: WITH NO PASSED
+001822*                     PARAMETERS THE LINKAGE ITEMS COME IN AS
+001823*                     SPACES/LOW-VALUES AND THE ORIGINAL CONSOLE
+001824*                     PROMPTS STILL FIRE.
+001825*    2026-08-09 DO    PROGRAM-ID NOW READS IS INITIAL PROGRAM SO
+001826*                     WS-EOF-SWITCH AND WS-RESTART-SWITCH ARE RESET
+001827*                     ON EACH CALL INSTEAD OF CARRYING A STALE 'Y'
+001828*                     INTO A REPEAT SELECTION OF SWAP FROM OPMENU'S
+001829*                     MENU LOOP OR A REPEAT NITEDRV CHAIN.
+001830*    2026-08-09 DO    ST-A/ST-B IN COPY SWPTRAN WIDENED FROM
+001831*                     PIC 9(02) TO PIC 9(04) SO A VALUE ABOVE THE
+001832*                     00-99 BUSINESS LIMIT CAN ACTUALLY BE READ
+001833*                     FROM SWAP-TRANS AND CAUGHT BY 1500-EDIT-SWAP'S
+001834*                     RANGE CHECK; AT PIC 9(02) THE "> 99" TEST WAS
+001835*                     UNREACHABLE BECAUSE THE FIELD COULD NEVER
+001836*                     HOLD A VALUE THAT LARGE.  SR-A/SR-B IN COPY
+001837*                     SWPREJ WIDENED TO MATCH SO A REJECTED
+001838*                     OUT-OF-RANGE VALUE IS REPORTED IN FULL.
+001839*    2026-08-09 DO    THE OPERATOR ID/RUN ID LINKAGE ITEMS ARE NO
+001840*                     LONGER ON THE MAIN PROCEDURE DIVISION'S USING
+001841*                     CLAUSE - THAT BROKE -x (EXECUTABLE) BUILDS OF
+001842*                     THIS PROGRAM, WHICH MUST STILL RUN STANDALONE
+001843*                     FROM JCL/THE COMMAND LINE.  0000-MAINLINE NOW
+001844*                     TAKES NO PARAMETERS; A SECOND ENTRY POINT,
+001845*                     "SWAP-LINK", CARRIES THE SAME LK-OPERATOR-ID/
+001846*                     LK-RUN-ID LINKAGE FOR NITEDRV/OPMENU TO CALL
+001847*                     BY NAME.  1000-INITIALIZE NOW CHECKS WS-LINK-
+001848*                     OPERATOR-ID/WS-LINK-RUN-ID (MOVED FROM LK-
+001849*                     OPERATOR-ID/LK-RUN-ID AT "SWAP-LINK", OR LEFT
+001850*                     AS SPACES AT THE STANDALONE ENTRY) INSTEAD OF
+001851*                     READING THE LINKAGE ITEMS DIRECTLY, SINCE
+001852*                     THOSE ARE ONLY VALID STORAGE WHEN "SWAP-LINK"
+001853*                     IS THE ENTRY THAT WAS CALLED.
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.             IBM-370.
+002200 OBJECT-COMPUTER.             IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SWAP-TRANS        ASSIGN TO "SWAPTRAN"
+002600                              ORGANIZATION IS SEQUENTIAL.
+002700     SELECT SWAP-OUT          ASSIGN TO "SWAPOUT"
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT SWAP-AUDIT        ASSIGN TO "SWAPAUD"
+003000                              ORGANIZATION IS SEQUENTIAL.
+003050     SELECT CHECKPOINT-FILE   ASSIGN TO "SWAPCKPT"
+003060                              ORGANIZATION IS INDEXED
+003070                              ACCESS MODE IS DYNAMIC
+003075                              RECORD KEY IS CK-KEY
+003080                              FILE STATUS IS WS-CKPT-STATUS.
+003090     SELECT SWAP-REJECT       ASSIGN TO "SWAPREJ"
+003095                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  SWAP-TRANS
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY SWPTRAN.
+003700 FD  SWAP-OUT
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY SWPOUT.
+004010 COPY RUNHDR.
+004100 FD  SWAP-AUDIT
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY SWPAUD.
+004450 FD  CHECKPOINT-FILE
+004460     LABEL RECORDS ARE STANDARD.
+004470 COPY SWPCKPT.
+004480 FD  SWAP-REJECT
+004485     RECORDING MODE IS F
+004490     LABEL RECORDS ARE STANDARD.
+004495 COPY SWPREJ.
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-EOF-SWITCH            PIC X(01)       VALUE 'N'.
+004700     88  WS-END-OF-FILE                       VALUE 'Y'.
+004710 77  WS-RESTART-SWITCH        PIC X(01)       VALUE 'N'.
+004720     88  WS-RESUME-RUN                        VALUE 'Y'.
+004730     88  WS-FRESH-RUN                         VALUE 'N'.
+004740 77  WS-RUN-ID                PIC X(08)       VALUE SPACES.
+004745 77  WS-OPERATOR-ID           PIC X(08)       VALUE SPACES.
+004750 77  WS-RECORDS-DONE          PIC 9(07)       VALUE ZERO.
+004760 77  WS-RECORDS-SINCE-CKPT    PIC 9(05)       VALUE ZERO.
+004770 77  WS-CHECKPOINT-INTERVAL   PIC 9(05)       VALUE 00010.
+004780 77  WS-EDIT-SWITCH           PIC X(01)       VALUE 'Y'.
+004781     88  WS-PAIR-VALID                        VALUE 'Y'.
+004782     88  WS-PAIR-INVALID                      VALUE 'N'.
+004783 77  WS-REJECT-REASON         PIC X(01)       VALUE SPACES.
+004784 77  WS-ANY-REJECT-SWITCH     PIC X(01)       VALUE 'N'.
+004785     88  WS-ANY-REJECT                        VALUE 'Y'.
+004786 77  WS-CKPT-STATUS           PIC X(02)       VALUE SPACES.
+004787     88  WS-CKPT-FILE-MISSING                 VALUE '35'.
+004788 77  WS-LINK-OPERATOR-ID      PIC X(08)       VALUE SPACES.
+004789 77  WS-LINK-RUN-ID           PIC X(08)       VALUE SPACES.
+004800 01  A                        PIC 9(2).
+004900 01  B                        PIC 9(2).
+005000 01  TEMP                     PIC 9(2).
+005050 LINKAGE SECTION.
+005060 01  LK-OPERATOR-ID           PIC X(08).
+005070 01  LK-RUN-ID                PIC X(08).
+005100 PROCEDURE DIVISION.
+005150 0000-MAINLINE.
+005160     MOVE SPACES              TO WS-LINK-OPERATOR-ID
+005170     MOVE SPACES              TO WS-LINK-RUN-ID
+005180     GO TO 0010-COMMON-MAINLINE.
+005190*
+005195 ENTRY "SWAP-LINK" USING LK-OPERATOR-ID LK-RUN-ID.
+005196     MOVE LK-OPERATOR-ID      TO WS-LINK-OPERATOR-ID
+005197     MOVE LK-RUN-ID           TO WS-LINK-RUN-ID.
+005198*
+005200 0010-COMMON-MAINLINE.
+005300     PERFORM 1000-INITIALIZE
+005400         THRU 1000-INITIALIZE-EXIT.
+005500     PERFORM 2000-PROCESS-SWAP
+005600         THRU 2000-PROCESS-SWAP-EXIT
+005700         UNTIL WS-END-OF-FILE.
+005800     PERFORM 3000-FINALIZE
+005900         THRU 3000-FINALIZE-EXIT.
+005950     IF WS-ANY-REJECT
+005960         MOVE 4 TO RETURN-CODE
+005970     ELSE
+005980         MOVE ZERO TO RETURN-CODE
+005990     END-IF.
+006000     GOBACK.
+006100*
+006200 1000-INITIALIZE.
+006300     OPEN INPUT  SWAP-TRANS
+006350     OPEN I-O    CHECKPOINT-FILE
+006360     IF WS-CKPT-FILE-MISSING
+006370         OPEN OUTPUT CHECKPOINT-FILE
+006380         CLOSE       CHECKPOINT-FILE
+006390         OPEN I-O    CHECKPOINT-FILE
+006395     END-IF
+006400     PERFORM 1400-CHECK-RESTART
+006450         THRU 1400-CHECK-RESTART-EXIT
+006460     IF WS-RESUME-RUN
+006470         OPEN EXTEND SWAP-OUT
+006480         OPEN EXTEND SWAP-AUDIT
+006481         OPEN EXTEND SWAP-REJECT
+006482         IF WS-LINK-OPERATOR-ID = SPACES OR LOW-VALUES
+006483             DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+006484             ACCEPT WS-OPERATOR-ID
+006485         ELSE
+006486             MOVE WS-LINK-OPERATOR-ID TO WS-OPERATOR-ID
+006487         END-IF
+006488         PERFORM 1100-WRITE-RUN-HEADER
+006489             THRU 1100-WRITE-RUN-HEADER-EXIT
+006490         PERFORM 2100-READ-TRANS
+006491             THRU 2100-READ-TRANS-EXIT
+006492         PERFORM 2100-READ-TRANS
+006493             THRU 2100-READ-TRANS-EXIT
+006494             UNTIL WS-END-OF-FILE OR ST-TRANS-KEY > CK-LAST-KEY
+006500     ELSE
+006510         OPEN OUTPUT SWAP-OUT
+006520         OPEN OUTPUT SWAP-AUDIT
+006525         OPEN OUTPUT SWAP-REJECT
+006528         IF WS-LINK-RUN-ID = SPACES OR LOW-VALUES
+006529             ACCEPT WS-RUN-ID FROM TIME
+006530         ELSE
+006531             MOVE WS-LINK-RUN-ID TO WS-RUN-ID
+006532         END-IF
+006533         IF WS-LINK-OPERATOR-ID = SPACES OR LOW-VALUES
+006534             DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+006535             ACCEPT WS-OPERATOR-ID
+006536         ELSE
+006537             MOVE WS-LINK-OPERATOR-ID TO WS-OPERATOR-ID
+006538         END-IF
+006539         PERFORM 1100-WRITE-RUN-HEADER
+006540             THRU 1100-WRITE-RUN-HEADER-EXIT
+006600         PERFORM 2100-READ-TRANS
+006700             THRU 2100-READ-TRANS-EXIT
+006750     END-IF.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+006950*
+006951 1100-WRITE-RUN-HEADER.
+006952     MOVE SPACES           TO RUN-HEADER-RECORD
+006953     MOVE 'H'              TO RH-REC-TYPE
+006954     MOVE WS-RUN-ID        TO RH-RUN-ID
+006955     MOVE WS-OPERATOR-ID   TO RH-OPERATOR-ID
+006956     ACCEPT RH-RUN-DATE    FROM DATE YYYYMMDD
+006957     ACCEPT RH-RUN-TIME    FROM TIME
+006958     WRITE RUN-HEADER-RECORD.
+006959 1100-WRITE-RUN-HEADER-EXIT.
+006960     EXIT.
+006961*
+006960 1400-CHECK-RESTART.
+006970     MOVE "CKPT0001" TO CK-KEY
+006980     READ CHECKPOINT-FILE
+006990         INVALID KEY
+007000             SET WS-FRESH-RUN TO TRUE
+007010         NOT INVALID KEY
+007020             SET WS-RESUME-RUN TO TRUE
+007030             MOVE CK-RUN-ID      TO WS-RUN-ID
+007040             MOVE CK-RECORDS-DONE TO WS-RECORDS-DONE
+007050             DISPLAY "RESUMING SWAP RUN " CK-RUN-ID
+007060                 " AFTER KEY " CK-LAST-KEY
+007070     END-READ.
+007080 1400-CHECK-RESTART-EXIT.
+007090     EXIT.
+007100*
+007200 1500-EDIT-SWAP.
+007201     SET WS-PAIR-VALID TO TRUE
+007202     IF ST-A NOT NUMERIC
+007203         SET WS-PAIR-INVALID TO TRUE
+007204         MOVE '1' TO WS-REJECT-REASON
+007205     ELSE
+007210         IF ST-B NOT NUMERIC
+007211             SET WS-PAIR-INVALID TO TRUE
+007212             MOVE '2' TO WS-REJECT-REASON
+007220         ELSE
+007230             IF ST-A > 99
+007231                 SET WS-PAIR-INVALID TO TRUE
+007232                 MOVE '3' TO WS-REJECT-REASON
+007240             ELSE
+007250                 IF ST-B > 99
+007251                     SET WS-PAIR-INVALID TO TRUE
+007252                     MOVE '4' TO WS-REJECT-REASON
+007253                 END-IF
+007260             END-IF
+007270         END-IF
+007280     END-IF
+007290     IF WS-PAIR-INVALID
+007291         SET WS-ANY-REJECT TO TRUE
+007292         PERFORM 1600-WRITE-SWAP-REJECT
+007293             THRU 1600-WRITE-SWAP-REJECT-EXIT
+007294     END-IF.
+007295 1500-EDIT-SWAP-EXIT.
+007296     EXIT.
+007297*
+007298 1600-WRITE-SWAP-REJECT.
+007299     MOVE SPACES           TO SWAP-REJECT-DETAIL
+007300     MOVE ST-TRANS-KEY     TO SR-TRANS-KEY
+007301     MOVE ST-A             TO SR-A
+007302     MOVE ST-B             TO SR-B
+007303     MOVE WS-REJECT-REASON TO SR-REASON-CODE
+007304     WRITE SWAP-REJECT-DETAIL.
+007305 1600-WRITE-SWAP-REJECT-EXIT.
+007306     EXIT.
+007307*
+007110 2000-PROCESS-SWAP.
+007120     PERFORM 1500-EDIT-SWAP
+007130         THRU 1500-EDIT-SWAP-EXIT
+007140     IF WS-PAIR-VALID
+007200         MOVE ST-A TO A
+007300         MOVE ST-B TO B
+007400         MOVE A    TO TEMP
+007500         MOVE B    TO A
+007600         MOVE TEMP TO B
+007700         PERFORM 2200-WRITE-OUTPUT
+007800             THRU 2200-WRITE-OUTPUT-EXIT
+007900         PERFORM 2300-WRITE-AUDIT
+008000             THRU 2300-WRITE-AUDIT-EXIT
+008005     END-IF
+008010     ADD 1 TO WS-RECORDS-DONE
+008020     ADD 1 TO WS-RECORDS-SINCE-CKPT
+008030     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+008040         PERFORM 2400-WRITE-CHECKPOINT
+008050             THRU 2400-WRITE-CHECKPOINT-EXIT
+008060         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+008070     END-IF
+008100     PERFORM 2100-READ-TRANS
+008200         THRU 2100-READ-TRANS-EXIT.
+008300 2000-PROCESS-SWAP-EXIT.
+008400     EXIT.
+008500*
+008600 2100-READ-TRANS.
+008700     READ SWAP-TRANS
+008800         AT END
+008900             SET WS-END-OF-FILE TO TRUE
+009000     END-READ.
+009100 2100-READ-TRANS-EXIT.
+009200     EXIT.
+009300*
+009400 2200-WRITE-OUTPUT.
+009500     MOVE SPACES         TO SWAP-OUT-RECORD
+009600     MOVE ST-TRANS-KEY   TO SO-TRANS-KEY
+009700     MOVE A              TO SO-A
+009800     MOVE B              TO SO-B
+009900     WRITE SWAP-OUT-RECORD.
+010000 2200-WRITE-OUTPUT-EXIT.
+010100     EXIT.
+010200*
+010300 2300-WRITE-AUDIT.
+010400     MOVE SPACES         TO SWAP-AUDIT-RECORD
+010500     MOVE ST-TRANS-KEY   TO SA-TRANS-KEY
+010600     MOVE ST-A           TO SA-ORIG-A
+010700     MOVE ST-B           TO SA-ORIG-B
+010800     MOVE A              TO SA-NEW-A
+010900     MOVE B              TO SA-NEW-B
+011000     ACCEPT SA-DATE      FROM DATE YYYYMMDD
+011100     ACCEPT SA-TIME      FROM TIME
+011200     WRITE SWAP-AUDIT-RECORD.
+011300 2300-WRITE-AUDIT-EXIT.
+011400     EXIT.
+011450*
+011460 2400-WRITE-CHECKPOINT.
+011470     MOVE "CKPT0001"      TO CK-KEY
+011480     MOVE WS-RUN-ID       TO CK-RUN-ID
+011490     MOVE ST-TRANS-KEY    TO CK-LAST-KEY
+011500     MOVE WS-RECORDS-DONE TO CK-RECORDS-DONE
+011510     REWRITE SWAP-CHECKPOINT-RECORD
+011520         INVALID KEY
+011530             WRITE SWAP-CHECKPOINT-RECORD
+011540     END-REWRITE.
+011550 2400-WRITE-CHECKPOINT-EXIT.
+011560     EXIT.
+011570*
+011600 3000-FINALIZE.
+011605     MOVE SPACES          TO RUN-TRAILER-RECORD
+011606     MOVE 'T'             TO RT-REC-TYPE
+011607     MOVE WS-RUN-ID       TO RT-RUN-ID
+011608     ACCEPT RT-RUN-DATE   FROM DATE YYYYMMDD
+011609     ACCEPT RT-RUN-TIME   FROM TIME
+011610     WRITE RUN-TRAILER-RECORD
+011611     MOVE "CKPT0001" TO CK-KEY
+011620     DELETE CHECKPOINT-FILE
+011630         INVALID KEY
+011640             CONTINUE
+011650     END-DELETE
+011700     CLOSE SWAP-TRANS
+011800     CLOSE SWAP-OUT
+011900     CLOSE SWAP-AUDIT
+011940     CLOSE SWAP-REJECT
+011950     CLOSE CHECKPOINT-FILE.
+012000 3000-FINALIZE-EXIT.
+012100     EXIT.
