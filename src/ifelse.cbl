@@ -1,19 +1,271 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORD.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 OPERAND1 PIC 99.
-           77 OPERAND2 PIC 99.
-           77 OPERAND3 PIC 99.
-       PROCEDURE DIVISION.
-           MOVE 10 TO OPERAND1.
-           MOVE 8 TO OPERAND2.
-           MOVE 80 TO OPERAND3.
-           IF OPERAND1 > OPERAND2 and OPERAND3 >= OPERAND2
-               DISPLAY 'OPERAND2 is the smallest'
-           ELSE
-               DISPLAY 'OPERAND2 is not the smallest'
-           END-IF
-           STOP RUN.
-           
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  HELLOWORD IS INITIAL PROGRAM.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2019-04-02.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2019-04-02 DO    ORIGINAL HARDCODED THREE-OPERAND COMPARE.
+001300*    2026-08-09 DO    EXTERNALIZED OPERAND1/OPERAND2/OPERAND3 TO
+001400*                     PARM-FILE.  ADDED A MAINTENANCE TRANSACTION
+001500*                     SO AN OPERATOR CAN UPDATE THE STORED
+001600*                     THRESHOLDS WITHOUT A RECOMPILE.
+001610*    2026-08-09 DO    ADDED COMPARE-FILE.  A COMPARISON RUN NOW
+001620*                     OPENS WITH A RUN-HEADER RECORD, WRITES ONE
+001630*                     HELLO-COMPARE-DETAIL RECORD, AND CLOSES
+001640*                     WITH A RUN-TRAILER RECORD (COPY RUNHDR), SO
+001650*                     THE OPERANDS AND THE BRANCH TAKEN ARE
+001660*                     CAPTURED ALONGSIDE THE DISPLAY OUTPUT.
+001670*    2026-08-09 DO    CHANGED STOP RUN TO GOBACK AND SET
+001680*                     RETURN-CODE (0 CLEAN, 4 WHEN PARM-FILE
+001690*                     THRESHOLDS WERE NOT FOUND AND DEFAULTS WERE
+001695*                     USED) SO NITEDRV CAN CHAIN TO THIS PROGRAM
+001696*                     AND TEST ITS CONDITION CODE.
+001697*    2026-08-09 DO    COMPARE-FILE NOW OPENS EXTEND (CREATING IT
+001698*                     ON THE FIRST RUN WHEN FILE STATUS 35 COMES
+001699*                     BACK) INSTEAD OF OUTPUT, SO EVERY COMPARISON
+001699*                     IS APPENDED TO A DURABLE AUDIT TRAIL ACROSS
+001699*                     RUNS RATHER THAN OVERWRITTEN EACH TIME.
+001701*    2026-08-09 DO    PARM-FILE NOW OPENS I-O WITH A FILE STATUS
+001702*                     CHECK; IF HELPARM DOES NOT YET EXIST (STATUS
+001703*                     35, THE FIRST RUN AFTER INSTALL) IT IS
+001704*                     CREATED WITH OPEN OUTPUT AND REOPENED I-O
+001705*                     INSTEAD OF ABENDING THE RUN.  A FAILED
+001706*                     MAINTENANCE REWRITE/WRITE NOW SETS RETURN-
+001707*                     CODE TO 8 INSTEAD OF REPORTING SUCCESS.
+001708*    2026-08-09 DO    ADDED A LINKAGE SECTION (LK-OPERATOR-ID,
+001709*                     LK-RUN-ID, LK-FUNCTION-CODE) SO NITEDRV AND
+001710*                     OPMENU CAN PASS AN OPERATOR ID, RUN ID, AND
+001711*                     FUNCTION CODE INTO A CHAINED CALL INSTEAD OF
+001712*                     THIS PROGRAM PROMPTING THE CONSOLE A SECOND
+001713*                     TIME.  RUNNING HELLOWORD STANDALONE IS
+001714*                     UNAFFECTED: WITH NO PASSED PARAMETERS THE
+001715*                     LINKAGE ITEMS COME IN AS SPACES/LOW-VALUES
+001716*                     AND THE ORIGINAL CONSOLE PROMPTS STILL FIRE.
+001717*    2026-08-09 DO    PROGRAM-ID NOW READS IS INITIAL PROGRAM SO
+001718*                     WS-THRESH-SWITCH AND WS-MAINT-SWITCH ARE
+001719*                     RESET ON EACH CALL INSTEAD OF CARRYING A
+001720*                     STALE NOT-FOUND/FAILED CONDITION INTO A
+001721*                     REPEAT SELECTION OF HELLOWORD FROM OPMENU'S
+001722*                     MENU LOOP OR A REPEAT NITEDRV CHAIN.
+001723*    2026-08-09 DO    THE OPERATOR ID/RUN ID/FUNCTION CODE LINKAGE
+001724*                     ITEMS ARE NO LONGER ON THE MAIN PROCEDURE
+001725*                     DIVISION'S USING CLAUSE - THAT BROKE -x
+001726*                     (EXECUTABLE) BUILDS, WHICH MUST STILL RUN
+001727*                     STANDALONE FROM JCL/THE COMMAND LINE.
+001728*                     0000-MAINLINE NOW TAKES NO PARAMETERS; A
+001729*                     SECOND ENTRY POINT, "HELLOWORD-LINK", CARRIES
+001730*                     THE SAME LK-OPERATOR-ID/LK-RUN-ID/LK-FUNCTION-
+001731*                     CODE LINKAGE FOR NITEDRV/OPMENU TO CALL BY
+001732*                     NAME.  0010-COMMON-MAINLINE AND 1000-RUN-
+001733*                     COMPARISON NOW CHECK WS-LINK-OPERATOR-ID/
+001734*                     WS-LINK-RUN-ID/WS-LINK-FUNCTION-CODE (MOVED
+001735*                     FROM THE LK- ITEMS AT "HELLOWORD-LINK", OR
+001736*                     LEFT AS SPACES AT THE STANDALONE ENTRY)
+001737*                     INSTEAD OF READING THE LINKAGE ITEMS
+001738*                     DIRECTLY, SINCE THOSE ARE ONLY VALID STORAGE
+001739*                     WHEN "HELLOWORD-LINK" IS THE ENTRY CALLED.
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.             IBM-370.
+002100 OBJECT-COMPUTER.             IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT PARM-FILE         ASSIGN TO "HELPARM"
+002500                              ORGANIZATION IS INDEXED
+002600                              ACCESS MODE IS DYNAMIC
+002650                              RECORD KEY IS PM-KEY
+002700                              FILE STATUS IS WS-PARM-STATUS.
+002750     SELECT COMPARE-FILE      ASSIGN TO "HELCMP"
+002760                              ORGANIZATION IS SEQUENTIAL
+002770                              FILE STATUS IS WS-COMPARE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PARM-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200 COPY HELPARM.
+003210 FD  COMPARE-FILE
+003220     RECORDING MODE IS F
+003230     LABEL RECORDS ARE STANDARD.
+003240 COPY HELCMP.
+003250 COPY RUNHDR.
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-FUNCTION-CODE         PIC X(01)       VALUE SPACES.
+003500     88  WS-RUN-COMPARE                       VALUE 'C'.
+003600     88  WS-RUN-MAINTENANCE                   VALUE 'M'.
+003700 77  WS-FILE-STATUS           PIC X(02)       VALUE SPACES.
+003800     88  WS-KEY-FOUND                         VALUE '00'.
+003900     88  WS-KEY-NOT-FOUND                     VALUE '23'.
+003910 77  WS-RUN-ID                PIC X(08)       VALUE SPACES.
+003920 77  WS-OPERATOR-ID           PIC X(08)       VALUE SPACES.
+003930 77  WS-COMPARE-RESULT        PIC X(01)       VALUE SPACES.
+003940 77  WS-THRESH-SWITCH         PIC X(01)       VALUE 'N'.
+003950     88  WS-THRESH-NOT-FOUND                  VALUE 'Y'.
+003960 77  WS-COMPARE-STATUS        PIC X(02)       VALUE SPACES.
+003970     88  WS-COMPARE-FILE-MISSING              VALUE '35'.
+003980 77  WS-PARM-STATUS           PIC X(02)       VALUE SPACES.
+003990     88  WS-PARM-FILE-MISSING                 VALUE '35'.
+003995 77  WS-MAINT-SWITCH          PIC X(01)       VALUE 'N'.
+003996     88  WS-MAINT-FAILED                      VALUE 'Y'.
+003997 77  WS-LINK-OPERATOR-ID      PIC X(08)       VALUE SPACES.
+003998 77  WS-LINK-RUN-ID           PIC X(08)       VALUE SPACES.
+003999 77  WS-LINK-FUNCTION-CODE    PIC X(01)       VALUE SPACES.
+004000 77  OPERAND1                 PIC 99.
+004100 77  OPERAND2                 PIC 99.
+004200 77  OPERAND3                 PIC 99.
+004250 LINKAGE SECTION.
+004260 01  LK-OPERATOR-ID           PIC X(08).
+004270 01  LK-RUN-ID                PIC X(08).
+004280 01  LK-FUNCTION-CODE         PIC X(01).
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004401     MOVE SPACES              TO WS-LINK-OPERATOR-ID
+004402     MOVE SPACES              TO WS-LINK-RUN-ID
+004403     MOVE SPACES              TO WS-LINK-FUNCTION-CODE
+004404     GO TO 0010-COMMON-MAINLINE.
+004405*
+004406 ENTRY "HELLOWORD-LINK" USING LK-OPERATOR-ID LK-RUN-ID
+004407                              LK-FUNCTION-CODE.
+004408     MOVE LK-OPERATOR-ID      TO WS-LINK-OPERATOR-ID
+004409     MOVE LK-RUN-ID           TO WS-LINK-RUN-ID
+004410     MOVE LK-FUNCTION-CODE    TO WS-LINK-FUNCTION-CODE.
+004411*
+004412 0010-COMMON-MAINLINE.
+004413     IF WS-LINK-FUNCTION-CODE = SPACES OR LOW-VALUES
+004500         DISPLAY "HELLOWORD - (C)OMPARE OR (M)AINTAIN? "
+004600         ACCEPT WS-FUNCTION-CODE
+004420     ELSE
+004430         MOVE WS-LINK-FUNCTION-CODE TO WS-FUNCTION-CODE
+004440     END-IF
+004700     OPEN I-O PARM-FILE
+004710     IF WS-PARM-FILE-MISSING
+004720         OPEN OUTPUT PARM-FILE
+004730         CLOSE       PARM-FILE
+004740         OPEN I-O    PARM-FILE
+004750     END-IF
+004800     IF WS-RUN-MAINTENANCE
+004900         PERFORM 2000-MAINTAIN-THRESHOLDS
+005000             THRU 2000-MAINTAIN-THRESHOLDS-EXIT
+005100     ELSE
+005200         PERFORM 1000-RUN-COMPARISON
+005300             THRU 1000-RUN-COMPARISON-EXIT
+005400     END-IF
+005500     CLOSE PARM-FILE
+005550     IF WS-MAINT-FAILED
+005555         MOVE 8 TO RETURN-CODE
+005560     ELSE
+005561         IF WS-THRESH-NOT-FOUND
+005565             MOVE 4 TO RETURN-CODE
+005570         ELSE
+005580             MOVE ZERO TO RETURN-CODE
+005585         END-IF
+005590     END-IF.
+005600     GOBACK.
+005700*
+005800 1000-RUN-COMPARISON.
+005801     IF WS-LINK-OPERATOR-ID = SPACES OR LOW-VALUES
+005802         DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+005803         ACCEPT WS-OPERATOR-ID
+005804     ELSE
+005805         MOVE WS-LINK-OPERATOR-ID TO WS-OPERATOR-ID
+005806     END-IF
+005807     IF WS-LINK-RUN-ID = SPACES OR LOW-VALUES
+005808         ACCEPT WS-RUN-ID    FROM TIME
+005809     ELSE
+005810         MOVE WS-LINK-RUN-ID     TO WS-RUN-ID
+005811     END-IF
+005831     OPEN EXTEND COMPARE-FILE
+005832     IF WS-COMPARE-FILE-MISSING
+005833         OPEN OUTPUT COMPARE-FILE
+005834     END-IF
+005850     PERFORM 1150-WRITE-RUN-HEADER
+005860         THRU 1150-WRITE-RUN-HEADER-EXIT
+005900     PERFORM 1100-READ-THRESHOLDS
+006000         THRU 1100-READ-THRESHOLDS-EXIT
+006100     IF OPERAND1 > OPERAND2 AND OPERAND3 >= OPERAND2
+006110         MOVE 'S' TO WS-COMPARE-RESULT
+006200         DISPLAY 'OPERAND2 is the smallest'
+006300     ELSE
+006310         MOVE 'N' TO WS-COMPARE-RESULT
+006400         DISPLAY 'OPERAND2 is not the smallest'
+006500     END-IF
+006510     PERFORM 1200-WRITE-COMPARE-DETAIL
+006520         THRU 1200-WRITE-COMPARE-DETAIL-EXIT
+006530     PERFORM 1160-WRITE-RUN-TRAILER
+006540         THRU 1160-WRITE-RUN-TRAILER-EXIT
+006550     CLOSE COMPARE-FILE.
+006600 1000-RUN-COMPARISON-EXIT.
+006700     EXIT.
+006800*
+006810 1150-WRITE-RUN-HEADER.
+006820     MOVE SPACES           TO RUN-HEADER-RECORD
+006830     MOVE 'H'              TO RH-REC-TYPE
+006840     MOVE WS-RUN-ID        TO RH-RUN-ID
+006850     MOVE WS-OPERATOR-ID   TO RH-OPERATOR-ID
+006860     ACCEPT RH-RUN-DATE    FROM DATE YYYYMMDD
+006870     ACCEPT RH-RUN-TIME    FROM TIME
+006880     WRITE RUN-HEADER-RECORD.
+006890 1150-WRITE-RUN-HEADER-EXIT.
+006895     EXIT.
+006896*
+006897 1160-WRITE-RUN-TRAILER.
+006898     MOVE SPACES           TO RUN-TRAILER-RECORD
+006899     MOVE 'T'              TO RT-REC-TYPE
+006900     MOVE WS-RUN-ID        TO RT-RUN-ID
+006901     ACCEPT RT-RUN-DATE    FROM DATE YYYYMMDD
+006902     ACCEPT RT-RUN-TIME    FROM TIME
+006903     WRITE RUN-TRAILER-RECORD.
+006904 1160-WRITE-RUN-TRAILER-EXIT.
+006905     EXIT.
+006906*
+006907 1200-WRITE-COMPARE-DETAIL.
+006908     MOVE SPACES           TO HELLO-COMPARE-DETAIL
+006909     MOVE 'D'              TO HC-REC-TYPE
+006910     MOVE OPERAND1         TO HC-OPERAND1
+006911     MOVE OPERAND2         TO HC-OPERAND2
+006912     MOVE OPERAND3         TO HC-OPERAND3
+006912     MOVE WS-COMPARE-RESULT TO HC-RESULT-CODE
+006913     WRITE HELLO-COMPARE-DETAIL.
+006914 1200-WRITE-COMPARE-DETAIL-EXIT.
+006915     EXIT.
+006916*
+006900 1100-READ-THRESHOLDS.
+007000     MOVE "THRESH01"         TO PM-KEY
+007100     READ PARM-FILE
+007200         INVALID KEY
+007250             SET WS-THRESH-NOT-FOUND TO TRUE
+007300             DISPLAY "HELPARM THRESHOLDS NOT FOUND"
+007400             MOVE 10 TO OPERAND1
+007500             MOVE 8  TO OPERAND2
+007600             MOVE 80 TO OPERAND3
+007700         NOT INVALID KEY
+007800             MOVE PM-OPERAND1 TO OPERAND1
+007900             MOVE PM-OPERAND2 TO OPERAND2
+008000             MOVE PM-OPERAND3 TO OPERAND3
+008100     END-READ.
+008200 1100-READ-THRESHOLDS-EXIT.
+008300     EXIT.
+008400*
+008500 2000-MAINTAIN-THRESHOLDS.
+008600     MOVE "THRESH01"         TO PM-KEY
+008700     DISPLAY "ENTER NEW OPERAND1 (00-99): "
+008800     ACCEPT PM-OPERAND1
+008900     DISPLAY "ENTER NEW OPERAND2 (00-99): "
+009000     ACCEPT PM-OPERAND2
+009100     DISPLAY "ENTER NEW OPERAND3 (00-99): "
+009200     ACCEPT PM-OPERAND3
+009300     REWRITE HELLO-PARM-RECORD
+009400         INVALID KEY
+009500             WRITE HELLO-PARM-RECORD
+009600                 INVALID KEY
+009700                     DISPLAY "UNABLE TO STORE HELPARM THRESHOLDS"
+009750                     SET WS-MAINT-FAILED TO TRUE
+009800             END-WRITE
+009900     END-REWRITE.
+010000 2000-MAINTAIN-THRESHOLDS-EXIT.
+010100     EXIT.
