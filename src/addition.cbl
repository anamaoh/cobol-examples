@@ -1,20 +1,454 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Addition.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Num1 PIC 9(4).
-       01  Num2 PIC 9(4).
-       01  Res PIC 9(4).
-
-       PROCEDURE DIVISION.
-       Main-Process.
-           DISPLAY "Enter first number (0-9999): "
-           ACCEPT Num1
-           DISPLAY "Enter second number (0-9999): "
-           ACCEPT Num2
-
-           COMPUTE Res = Num1 + Num2
-           DISPLAY "The sum of " Num1 " and " Num2 " is " Res
-           STOP RUN.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                  ADDITION IS INITIAL PROGRAM.
+000300 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                BATCH APPLICATIONS GROUP.
+000500 DATE-WRITTEN.                2019-03-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    ---------  ----  --------------------------------------------
+001200*    2019-03-11 DO    ORIGINAL CONSOLE ACCEPT VERSION.
+001300*    2026-08-09 DO    CONVERTED FROM CONSOLE ACCEPT TO A BATCH
+001400*                     TRANS-FILE READER.  NUM1/NUM2 PAIRS ARE NOW
+001500*                     READ FROM TRANS-FILE AND EACH RES IS WRITTEN
+001600*                     TO RESULTS-FILE, CLOSED OUT BY A TRAILER
+001700*                     RECORD CARRYING THE RECORD COUNT AND THE
+001800*                     CONTROL TOTAL OF ALL RES VALUES.
+001850*    2026-08-09 DO    ADDED ON SIZE ERROR TO THE RES COMPUTE SO A
+001860*                     PAIR THAT OVERFLOWS PIC 9(4) IS ROUTED TO
+001870*                     EXCEPTION-FILE INSTEAD OF TRUNCATING SILENTLY.
+001880*    2026-08-09 DO    ADDED 1500-EDIT-TRANS TO CHECK EACH PAIR IS
+001890*                     NUMERIC AND IN RANGE BEFORE THE COMPUTE RUNS;
+001895*                     FAILING PAIRS GO TO REJECT-FILE WITH A REASON
+001897*                     CODE INSTEAD OF ABENDING THE RUN.
+001898*    2026-08-09 DO    RESULTS-FILE NOW OPENS WITH A RUN-HEADER
+001899*                     RECORD AND CLOSES WITH A RUN-TRAILER RECORD
+001899*                     (COPY RUNHDR) CARRYING THE RUN-ID, RUN
+001899*                     DATE/TIME, AND OPERATOR ID.
+001901*    2026-08-09 DO    CHANGED STOP RUN TO GOBACK AND SET
+001902*                     RETURN-CODE (0 CLEAN, 4 IF ANY REJECT OR
+001903*                     EXCEPTION WAS WRITTEN) SO NITEDRV CAN CHAIN
+001904*                     TO THIS PROGRAM AND TEST ITS CONDITION CODE.
+001905*    2026-08-09 DO    ADDED PRINT-FILE, A PAGINATED REPORT (COPY
+001906*                     ADDPRT) WITH A PAGE HEADER CARRYING THE RUN
+001907*                     DATE AND PAGE NUMBER, ONE DETAIL LINE PER
+001908*                     POSTED NUM1/NUM2/RES TRIPLE, AND A GRAND-
+001909*                     TOTAL LINE AT THE END OF THE RUN.
+001910*    2026-08-09 DO    ADDED ACCOUNT-MASTER POSTING.  TRANS-FILE
+001911*                     RECORDS NOW CARRY AN ACCOUNT NUMBER AND A
+001912*                     DEBIT/CREDIT CODE (COPY ADDTRAN); EACH
+001913*                     POSTED RES IS APPLIED AGAINST AM-BALANCE IN
+001914*                     THE INDEXED ACCOUNT-MASTER (COPY ADDACC)
+001915*                     INSTEAD OF BEING DISCARDED AT END OF RUN.
+001916*    2026-08-09 DO    ADDED GL-EXTRACT-FILE, A FIXED-WIDTH
+001917*                     INTERFACE EXTRACT (COPY ADDGL) OF EACH
+001918*                     POSTED ACCOUNT/AMOUNT FOR THE GL SYSTEM'S
+001919*                     NIGHTLY LOAD, WITH ITS OWN BATCH HEADER AND
+001920*                     A TRAILER CARRYING RECORD COUNT AND TOTAL-
+001921*                     AMOUNT CONTROL TOTALS.
+001922*    2026-08-09 DO    ACCOUNT-MASTER NOW OPENS I-O WITH A FILE
+001923*                     STATUS CHECK; IF THE MASTER DOES NOT YET
+001924*                     EXIST (STATUS 35, THE FIRST POSTING RUN) IT
+001925*                     IS CREATED WITH OPEN OUTPUT AND REOPENED I-O
+001926*                     INSTEAD OF ABENDING THE RUN.
+001927*    2026-08-09 DO    1500-EDIT-TRANS'S RANGE CHECK NOW COMPARES
+001928*                     AT-NUM1/AT-NUM2 AGAINST 9999 (REASON CODES 3
+001929*                     AND 4 IN COPY ADDREJ) INSTEAD OF REJECTING A
+001930*                     ZERO/ZERO PAIR, MATCHING THE FIELD-RANGE
+001931*                     CHECK SWAP RUNS AGAINST SWPTRAN.
+001932*    2026-08-09 DO    ADDED A LINKAGE SECTION (LK-OPERATOR-ID,
+001933*                     LK-RUN-ID) SO NITEDRV AND OPMENU CAN PASS AN
+001934*                     OPERATOR ID AND RUN ID INTO A CHAINED CALL
+001935*                     INSTEAD OF THIS PROGRAM PROMPTING THE
+001936*                     CONSOLE A SECOND TIME.  RUNNING ADDITION
+001937*                     STANDALONE IS UNAFFECTED: WITH NO PASSED
+001938*                     PARAMETERS THE LINKAGE ITEMS COME IN AS
+001939*                     SPACES/LOW-VALUES AND THE ORIGINAL CONSOLE
+001940*                     PROMPT STILL FIRES.
+001941*    2026-08-09 DO    PROGRAM-ID NOW READS IS INITIAL PROGRAM SO
+001942*                     EVERY WORKING-STORAGE SWITCH AND COUNTER IS
+001943*                     RESET TO ITS VALUE CLAUSE ON EACH CALL; A
+001944*                     REPEAT SELECTION OF ADDITION FROM OPMENU'S
+001945*                     MENU LOOP (OR A REPEAT NITEDRV CHAIN) NO
+001946*                     LONGER INHERITS WS-EOF-SWITCH OR
+001947*                     WS-RECORD-COUNT LEFT OVER FROM A PRIOR CALL
+001948*                     IN THE SAME RUN UNIT.
+001949*    2026-08-09 DO    AT-NUM1/AT-NUM2 IN COPY ADDTRAN WIDENED FROM
+001950*                     PIC 9(04) TO PIC 9(06) SO A VALUE ABOVE THE
+001951*                     9999 BUSINESS LIMIT CAN ACTUALLY BE READ FROM
+001952*                     TRANS-FILE AND CAUGHT BY 1500-EDIT-TRANS'S
+001953*                     RANGE CHECK; AT PIC 9(04) THE "> 9999" TEST
+001954*                     WAS UNREACHABLE BECAUSE THE FIELD COULD NEVER
+001955*                     HOLD A VALUE THAT LARGE.  RJ-NUM1/RJ-NUM2 IN
+001956*                     COPY ADDREJ WIDENED TO MATCH SO A REJECTED
+001957*                     OUT-OF-RANGE VALUE IS REPORTED IN FULL.
+001958*    2026-08-09 DO    THE OPERATOR ID/RUN ID LINKAGE ITEMS ARE NO
+001959*                     LONGER ON THE MAIN PROCEDURE DIVISION'S USING
+001960*                     CLAUSE - THAT BROKE -x (EXECUTABLE) BUILDS OF
+001961*                     THIS PROGRAM, WHICH MUST STILL RUN STANDALONE
+001962*                     FROM JCL/THE COMMAND LINE.  0000-MAINLINE NOW
+001963*                     TAKES NO PARAMETERS; A SECOND ENTRY POINT,
+001964*                     "ADDITION-LINK", CARRIES THE SAME LK-OPERATOR-
+001965*                     ID/LK-RUN-ID LINKAGE FOR NITEDRV/OPMENU TO
+001966*                     CALL BY NAME.  1000-INITIALIZE NOW CHECKS
+001967*                     WS-LINK-OPERATOR-ID/WS-LINK-RUN-ID (MOVED FROM
+001968*                     LK-OPERATOR-ID/LK-RUN-ID AT "ADDITION-LINK",
+001969*                     OR LEFT AS SPACES AT THE STANDALONE ENTRY)
+001970*                     INSTEAD OF READING THE LINKAGE ITEMS DIRECTLY,
+001971*                     SINCE THOSE ARE ONLY VALID STORAGE WHEN
+001972*                     "ADDITION-LINK" IS THE ENTRY THAT WAS CALLED.
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.             IBM-370.
+002300 OBJECT-COMPUTER.             IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANS-FILE        ASSIGN TO "TRANFILE"
+002700                              ORGANIZATION IS SEQUENTIAL.
+002800     SELECT RESULTS-FILE      ASSIGN TO "RESFILE"
+002900                              ORGANIZATION IS SEQUENTIAL.
+002950     SELECT EXCEPTION-FILE    ASSIGN TO "ADDEXCP"
+002960                              ORGANIZATION IS SEQUENTIAL.
+002970     SELECT REJECT-FILE       ASSIGN TO "ADDREJ"
+002980                              ORGANIZATION IS SEQUENTIAL.
+002990     SELECT PRINT-FILE        ASSIGN TO "ADDPRT"
+002995                              ORGANIZATION IS SEQUENTIAL.
+002996     SELECT ACCOUNT-MASTER    ASSIGN TO "ACCTMSTR"
+002997                              ORGANIZATION IS INDEXED
+002998                              ACCESS MODE IS DYNAMIC
+002999                              RECORD KEY IS AM-ACCOUNT-NO
+003000                              FILE STATUS IS WS-ACCT-STATUS.
+003001     SELECT GL-EXTRACT-FILE   ASSIGN TO "ADDGLX"
+003002                              ORGANIZATION IS SEQUENTIAL.
+003005 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TRANS-FILE
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY ADDTRAN.
+003600 FD  RESULTS-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900 COPY ADDRES.
+003910 COPY RUNHDR.
+003950 FD  EXCEPTION-FILE
+003960     RECORDING MODE IS F
+003970     LABEL RECORDS ARE STANDARD.
+003980 COPY ADDEXC.
+003985 FD  REJECT-FILE
+003986     RECORDING MODE IS F
+003987     LABEL RECORDS ARE STANDARD.
+003988 COPY ADDREJ.
+003989 FD  PRINT-FILE
+003990     RECORDING MODE IS F
+003991     LABEL RECORDS ARE STANDARD.
+003992 COPY ADDPRT.
+003993 FD  ACCOUNT-MASTER
+003994     LABEL RECORDS ARE STANDARD.
+003995 COPY ADDACC.
+003996 FD  GL-EXTRACT-FILE
+003997     RECORDING MODE IS F
+003998     LABEL RECORDS ARE STANDARD.
+003999 COPY ADDGL.
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-EOF-SWITCH            PIC X(01)       VALUE 'N'.
+004200     88  WS-END-OF-FILE                       VALUE 'Y'.
+004300 77  WS-RECORD-COUNT          PIC 9(07)       VALUE ZERO.
+004400 77  WS-CONTROL-TOTAL         PIC 9(09)       VALUE ZERO.
+004450 77  WS-ATTEMPTED-SUM         PIC 9(05)       VALUE ZERO.
+004460 77  WS-EDIT-SWITCH           PIC X(01)       VALUE 'Y'.
+004470     88  WS-TRANS-VALID                       VALUE 'Y'.
+004480     88  WS-TRANS-INVALID                     VALUE 'N'.
+004490 77  WS-REJECT-REASON         PIC X(01)       VALUE SPACES.
+004495 77  WS-RUN-ID                PIC X(08)       VALUE SPACES.
+004496 77  WS-OPERATOR-ID           PIC X(08)       VALUE SPACES.
+004497 77  WS-LINK-OPERATOR-ID      PIC X(08)       VALUE SPACES.
+004498 77  WS-LINK-RUN-ID           PIC X(08)       VALUE SPACES.
+004497 77  WS-EXCEPTION-SWITCH      PIC X(01)       VALUE 'N'.
+004498     88  WS-ANY-REJECT-OR-EXCEPTION           VALUE 'Y'.
+004501 77  WS-LINE-COUNT            PIC 9(02)       VALUE ZERO.
+004502 77  WS-LINES-PER-PAGE        PIC 9(02)       VALUE 50.
+004503 77  WS-PAGE-NUMBER           PIC 9(03)       VALUE ZERO.
+004504 77  WS-GL-RECORD-COUNT       PIC 9(07)       VALUE ZERO.
+004505 77  WS-GL-TOTAL-AMOUNT       PIC 9(09)       VALUE ZERO.
+004506 77  WS-ACCT-STATUS           PIC X(02)       VALUE SPACES.
+004507     88  WS-ACCT-FILE-MISSING                 VALUE '35'.
+004500 01  NUM1                     PIC 9(4).
+004600 01  NUM2                     PIC 9(4).
+004700 01  RES                      PIC 9(4).
+004750 LINKAGE SECTION.
+004760 01  LK-OPERATOR-ID           PIC X(08).
+004770 01  LK-RUN-ID                PIC X(08).
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+004910     MOVE SPACES              TO WS-LINK-OPERATOR-ID
+004920     MOVE SPACES              TO WS-LINK-RUN-ID
+004930     GO TO 0010-COMMON-MAINLINE.
+004940*
+004950 ENTRY "ADDITION-LINK" USING LK-OPERATOR-ID LK-RUN-ID.
+004960     MOVE LK-OPERATOR-ID      TO WS-LINK-OPERATOR-ID
+004970     MOVE LK-RUN-ID           TO WS-LINK-RUN-ID.
+004980*
+004990 0010-COMMON-MAINLINE.
+005000     PERFORM 1000-INITIALIZE
+005100         THRU 1000-INITIALIZE-EXIT.
+005200     PERFORM 2000-PROCESS-TRANS
+005300         THRU 2000-PROCESS-TRANS-EXIT
+005400         UNTIL WS-END-OF-FILE.
+005500     PERFORM 3000-FINALIZE
+005600         THRU 3000-FINALIZE-EXIT.
+005650     IF WS-RECORD-COUNT = ZERO
+005660         MOVE 8 TO RETURN-CODE
+005670     ELSE
+005680         IF WS-ANY-REJECT-OR-EXCEPTION
+005690             MOVE 4 TO RETURN-CODE
+005700         ELSE
+005710             MOVE ZERO TO RETURN-CODE
+005720         END-IF
+005730     END-IF.
+005800     GOBACK.
+005800*
+005900 1000-INITIALIZE.
+006000     OPEN INPUT  TRANS-FILE
+006100     OPEN OUTPUT RESULTS-FILE
+006150     OPEN OUTPUT EXCEPTION-FILE
+006160     OPEN OUTPUT REJECT-FILE
+006165     OPEN OUTPUT PRINT-FILE
+006166     OPEN I-O    ACCOUNT-MASTER
+006167     IF WS-ACCT-FILE-MISSING
+006168         OPEN OUTPUT ACCOUNT-MASTER
+006169         CLOSE       ACCOUNT-MASTER
+006170         OPEN I-O    ACCOUNT-MASTER
+006171     END-IF
+006172     OPEN OUTPUT GL-EXTRACT-FILE
+006173     IF WS-LINK-OPERATOR-ID = SPACES OR LOW-VALUES
+006174         DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+006175         ACCEPT WS-OPERATOR-ID
+006176     ELSE
+006177         MOVE WS-LINK-OPERATOR-ID TO WS-OPERATOR-ID
+006178     END-IF
+006179     IF WS-LINK-RUN-ID = SPACES OR LOW-VALUES
+006180         ACCEPT WS-RUN-ID    FROM TIME
+006181     ELSE
+006182         MOVE WS-LINK-RUN-ID     TO WS-RUN-ID
+006183     END-IF
+006190     PERFORM 1100-WRITE-RUN-HEADER
+006195         THRU 1100-WRITE-RUN-HEADER-EXIT
+006196     PERFORM 1300-WRITE-PAGE-HEADER
+006197         THRU 1300-WRITE-PAGE-HEADER-EXIT
+006198     PERFORM 1400-WRITE-GL-BATCH-HEADER
+006199         THRU 1400-WRITE-GL-BATCH-HEADER-EXIT
+006200     PERFORM 2100-READ-TRANS
+006300         THRU 2100-READ-TRANS-EXIT.
+006400 1000-INITIALIZE-EXIT.
+006500     EXIT.
+006600*
+006610 1100-WRITE-RUN-HEADER.
+006620     MOVE SPACES           TO RUN-HEADER-RECORD
+006630     MOVE 'H'              TO RH-REC-TYPE
+006640     MOVE WS-RUN-ID        TO RH-RUN-ID
+006650     MOVE WS-OPERATOR-ID   TO RH-OPERATOR-ID
+006660     ACCEPT RH-RUN-DATE    FROM DATE YYYYMMDD
+006670     ACCEPT RH-RUN-TIME    FROM TIME
+006680     WRITE RUN-HEADER-RECORD.
+006690 1100-WRITE-RUN-HEADER-EXIT.
+006695     EXIT.
+006696*
+006697 1300-WRITE-PAGE-HEADER.
+006698     ADD 1                    TO WS-PAGE-NUMBER
+006699     MOVE SPACES              TO ADD-PRINT-HEADER-LINE
+006700     MOVE WS-PAGE-NUMBER      TO PH-PAGE-NUMBER
+006701     ACCEPT PH-RUN-DATE       FROM DATE YYYYMMDD
+006702     WRITE ADD-PRINT-HEADER-LINE
+006703     MOVE SPACES              TO ADD-PRINT-COLUMN-LINE
+006704     WRITE ADD-PRINT-COLUMN-LINE
+006705     MOVE ZERO                TO WS-LINE-COUNT.
+006706 1300-WRITE-PAGE-HEADER-EXIT.
+006707     EXIT.
+006708*
+006711 1400-WRITE-GL-BATCH-HEADER.
+006712     MOVE SPACES              TO GL-BATCH-HEADER
+006713     MOVE WS-RUN-ID           TO GH-BATCH-ID
+006714     ACCEPT GH-RUN-DATE       FROM DATE YYYYMMDD
+006715     WRITE GL-BATCH-HEADER.
+006716 1400-WRITE-GL-BATCH-HEADER-EXIT.
+006717     EXIT.
+006718*
+006710 2000-PROCESS-TRANS.
+006710     PERFORM 1500-EDIT-TRANS
+006720         THRU 1500-EDIT-TRANS-EXIT
+006730     IF WS-TRANS-VALID
+006800         MOVE AT-NUM1 TO NUM1
+006900         MOVE AT-NUM2 TO NUM2
+006950         COMPUTE WS-ATTEMPTED-SUM = NUM1 + NUM2
+007000         COMPUTE RES = NUM1 + NUM2
+007010             ON SIZE ERROR
+007020                 PERFORM 2300-WRITE-EXCEPTION
+007030                     THRU 2300-WRITE-EXCEPTION-EXIT
+007040             NOT ON SIZE ERROR
+007050                 PERFORM 2200-WRITE-RESULT
+007060                     THRU 2200-WRITE-RESULT-EXIT
+007070         END-COMPUTE
+007080     END-IF
+007300     PERFORM 2100-READ-TRANS
+007400         THRU 2100-READ-TRANS-EXIT.
+007500 2000-PROCESS-TRANS-EXIT.
+007600     EXIT.
+007610*
+007620 1500-EDIT-TRANS.
+007630     SET WS-TRANS-VALID TO TRUE
+007640     IF AT-NUM1 NOT NUMERIC
+007650         SET WS-TRANS-INVALID TO TRUE
+007660         MOVE '1' TO WS-REJECT-REASON
+007670     ELSE
+007700         IF AT-NUM2 NOT NUMERIC
+007710             SET WS-TRANS-INVALID TO TRUE
+007720             MOVE '2' TO WS-REJECT-REASON
+007760         ELSE
+007770             IF AT-NUM1 > 9999
+007780                 SET WS-TRANS-INVALID TO TRUE
+007790                 MOVE '3' TO WS-REJECT-REASON
+007800             ELSE
+007805                 IF AT-NUM2 > 9999
+007806                     SET WS-TRANS-INVALID TO TRUE
+007807                     MOVE '4' TO WS-REJECT-REASON
+007808                 END-IF
+007810             END-IF
+007820         END-IF
+007830     END-IF
+007835     IF WS-TRANS-INVALID
+007836         PERFORM 1600-WRITE-REJECT
+007837             THRU 1600-WRITE-REJECT-EXIT
+007838     END-IF.
+007840 1500-EDIT-TRANS-EXIT.
+007850     EXIT.
+007860*
+007870 1600-WRITE-REJECT.
+007880     MOVE SPACES          TO ADD-REJECT-DETAIL
+007890     MOVE AT-NUM1         TO RJ-NUM1
+007900     MOVE AT-NUM2         TO RJ-NUM2
+007930     MOVE WS-REJECT-REASON TO RJ-REASON-CODE
+007935     SET WS-ANY-REJECT-OR-EXCEPTION TO TRUE
+007940     WRITE ADD-REJECT-DETAIL.
+007950 1600-WRITE-REJECT-EXIT.
+007960     EXIT.
+007700*
+007800 2100-READ-TRANS.
+007900     READ TRANS-FILE
+008000         AT END
+008100             SET WS-END-OF-FILE TO TRUE
+008200     END-READ.
+008300 2100-READ-TRANS-EXIT.
+008400     EXIT.
+008500*
+008600 2200-WRITE-RESULT.
+008700     MOVE SPACES         TO ADD-RESULT-DETAIL
+008800     MOVE 'D'            TO AR-REC-TYPE
+008900     MOVE NUM1           TO AR-NUM1
+009000     MOVE NUM2           TO AR-NUM2
+009100     MOVE RES            TO AR-RES
+009200     WRITE ADD-RESULT-DETAIL
+009300     ADD 1               TO WS-RECORD-COUNT
+009400     ADD RES             TO WS-CONTROL-TOTAL
+009410     PERFORM 2250-WRITE-PRINT-DETAIL
+009420         THRU 2250-WRITE-PRINT-DETAIL-EXIT
+009430     PERFORM 2260-POST-ACCOUNT-MASTER
+009440         THRU 2260-POST-ACCOUNT-MASTER-EXIT.
+009500 2200-WRITE-RESULT-EXIT.
+009600     EXIT.
+009610*
+009620 2250-WRITE-PRINT-DETAIL.
+009630     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+009640         PERFORM 1300-WRITE-PAGE-HEADER
+009650             THRU 1300-WRITE-PAGE-HEADER-EXIT
+009660     END-IF
+009670     MOVE SPACES         TO ADD-PRINT-DETAIL-LINE
+009680     MOVE NUM1           TO PD-NUM1
+009690     MOVE NUM2           TO PD-NUM2
+009695     MOVE RES            TO PD-RES
+009700     WRITE ADD-PRINT-DETAIL-LINE
+009710     ADD 1               TO WS-LINE-COUNT.
+009720 2250-WRITE-PRINT-DETAIL-EXIT.
+009730     EXIT.
+009740*
+009750 2260-POST-ACCOUNT-MASTER.
+009760     MOVE AT-ACCOUNT-NO       TO AM-ACCOUNT-NO
+009770     READ ACCOUNT-MASTER
+009780         INVALID KEY
+009790             MOVE ZERO        TO AM-BALANCE
+009800             PERFORM 2270-APPLY-POSTING
+009810                 THRU 2270-APPLY-POSTING-EXIT
+009820             WRITE ACCOUNT-MASTER-RECORD
+009830         NOT INVALID KEY
+009840             PERFORM 2270-APPLY-POSTING
+009850                 THRU 2270-APPLY-POSTING-EXIT
+009860             REWRITE ACCOUNT-MASTER-RECORD
+009870     END-READ
+009871     PERFORM 2280-WRITE-GL-EXTRACT
+009872         THRU 2280-WRITE-GL-EXTRACT-EXIT.
+009880 2260-POST-ACCOUNT-MASTER-EXIT.
+009890     EXIT.
+009900*
+009910 2270-APPLY-POSTING.
+009920     IF AT-DEBIT
+009930         ADD RES              TO AM-BALANCE
+009940     ELSE
+009950         SUBTRACT RES         FROM AM-BALANCE
+009960     END-IF.
+009970 2270-APPLY-POSTING-EXIT.
+009980     EXIT.
+009985*
+009986 2280-WRITE-GL-EXTRACT.
+009987     MOVE SPACES              TO GL-EXTRACT-DETAIL
+009988     MOVE AT-ACCOUNT-NO       TO GE-ACCOUNT-NO
+009989     MOVE AT-DR-CR-CODE       TO GE-DR-CR-CODE
+009990     MOVE RES                 TO GE-AMOUNT
+009991     WRITE GL-EXTRACT-DETAIL
+009992     ADD 1                    TO WS-GL-RECORD-COUNT
+009993     ADD RES                  TO WS-GL-TOTAL-AMOUNT.
+009994 2280-WRITE-GL-EXTRACT-EXIT.
+009995     EXIT.
+009996*
+009710 2300-WRITE-EXCEPTION.
+009720     MOVE SPACES              TO ADD-EXCEPTION-DETAIL
+009730     MOVE NUM1                TO EX-NUM1
+009740     MOVE NUM2                TO EX-NUM2
+009750     MOVE WS-ATTEMPTED-SUM    TO EX-ATTEMPTED-SUM
+009760     ACCEPT EX-DATE           FROM DATE YYYYMMDD
+009770     ACCEPT EX-TIME           FROM TIME
+009775     SET WS-ANY-REJECT-OR-EXCEPTION TO TRUE
+009780     WRITE ADD-EXCEPTION-DETAIL.
+009790 2300-WRITE-EXCEPTION-EXIT.
+009795     EXIT.
+009797*
+009800 3000-FINALIZE.
+009900     MOVE SPACES              TO ADD-RESULT-TRAILER
+010000     MOVE 'T'                 TO AR-TR-REC-TYPE
+010100     MOVE WS-RECORD-COUNT     TO AR-TR-RECORD-COUNT
+010200     MOVE WS-CONTROL-TOTAL    TO AR-TR-CONTROL-TOTAL
+010300     WRITE ADD-RESULT-TRAILER
+010310     MOVE SPACES              TO RUN-TRAILER-RECORD
+010320     MOVE 'T'                 TO RT-REC-TYPE
+010330     MOVE WS-RUN-ID           TO RT-RUN-ID
+010340     ACCEPT RT-RUN-DATE       FROM DATE YYYYMMDD
+010350     ACCEPT RT-RUN-TIME       FROM TIME
+010360     WRITE RUN-TRAILER-RECORD
+010370     MOVE SPACES              TO ADD-PRINT-TOTAL-LINE
+010380     MOVE WS-CONTROL-TOTAL    TO PT-CONTROL-TOTAL
+010390     WRITE ADD-PRINT-TOTAL-LINE
+010391     MOVE SPACES              TO GL-BATCH-TRAILER
+010392     MOVE WS-GL-RECORD-COUNT  TO GT-RECORD-COUNT
+010393     MOVE WS-GL-TOTAL-AMOUNT  TO GT-TOTAL-AMOUNT
+010394     WRITE GL-BATCH-TRAILER
+010400     CLOSE TRANS-FILE
+010450     CLOSE RESULTS-FILE
+010460     CLOSE EXCEPTION-FILE
+010465     CLOSE PRINT-FILE
+010466     CLOSE ACCOUNT-MASTER
+010467     CLOSE GL-EXTRACT-FILE
+010470     CLOSE REJECT-FILE.
+010600 3000-FINALIZE-EXIT.
+010700     EXIT.
