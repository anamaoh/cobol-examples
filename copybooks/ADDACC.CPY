@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    ADDACC.CPY
+000300*    RECORD LAYOUT FOR THE ADDITION ACCOUNT-MASTER FILE.  ONE
+000400*    RECORD PER ACCOUNT NUMBER, CARRYING A RUNNING BALANCE THAT
+000500*    PERSISTS ACROSS RUNS INSTEAD OF BEING DISCARDED AT END OF
+000600*    JOB.  EACH TRANS-FILE PAIR POSTS RES AS A DEBIT OR CREDIT
+000700*    AGAINST THE NAMED ACCOUNT.
+000800*****************************************************************
+000900 01  ACCOUNT-MASTER-RECORD.
+001000     05  AM-ACCOUNT-NO           PIC X(08).
+001100     05  AM-BALANCE              PIC S9(09).
+001200     05  FILLER                  PIC X(63).
