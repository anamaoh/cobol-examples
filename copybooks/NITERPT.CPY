@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*    NITERPT.CPY
+000300*    RECORD LAYOUTS FOR THE NITEDRV CONSOLIDATED END-OF-JOB
+000400*    REPORT.  ONE STEP-RESULT DETAIL RECORD PER CHAINED PROGRAM
+000500*    (ADDITION, HELLOWORD, SWAP), BRACKETED BY A JOB HEADER AND A
+000600*    JOB TRAILER CARRYING THE OVERALL OUTCOME.
+000700*****************************************************************
+000800 01  NITE-REPORT-HEADER.
+000900     05  NR-HDR-REC-TYPE         PIC X(01)       VALUE 'H'.
+001000     05  NR-HDR-RUN-ID           PIC X(08).
+001100     05  NR-HDR-RUN-DATE         PIC 9(08).
+001200     05  NR-HDR-RUN-TIME         PIC 9(08).
+001300     05  NR-HDR-OPERATOR-ID      PIC X(08).
+001400     05  FILLER                  PIC X(47).
+001500 01  NITE-REPORT-DETAIL.
+001600     05  NR-DTL-REC-TYPE         PIC X(01)       VALUE 'D'.
+001700     05  NR-STEP-NAME            PIC X(08).
+001800     05  NR-COND-CODE            PIC 9(03).
+001900     05  NR-STEP-STATUS          PIC X(09).
+002000     05  FILLER                  PIC X(59).
+002100 01  NITE-REPORT-TRAILER.
+002200     05  NR-TRL-REC-TYPE         PIC X(01)       VALUE 'T'.
+002300     05  NR-STEPS-RUN            PIC 9(03).
+002400     05  NR-STEPS-FAILED         PIC 9(03).
+002500     05  NR-JOB-STATUS           PIC X(09).
+002600     05  FILLER                  PIC X(64).
