@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    ADDTRAN.CPY
+000300*    TRANSACTION RECORD LAYOUT FOR THE ADDITION TRANS-FILE.
+000400*    ONE NUM1/NUM2 PAIR PER RECORD, PLUS THE ACCOUNT NUMBER AND
+000500*    DEBIT/CREDIT CODE THE POSTED RES IS APPLIED AGAINST IN THE
+000600*    ACCOUNT-MASTER RUNNING BALANCE.
+000700*****************************************************************
+000800 01  ADD-TRANS-RECORD.
+000900     05  AT-NUM1                 PIC 9(06).
+001000     05  AT-NUM2                 PIC 9(06).
+001100     05  AT-ACCOUNT-NO           PIC X(08).
+001200     05  AT-DR-CR-CODE           PIC X(01).
+001300         88  AT-DEBIT                    VALUE 'D'.
+001400         88  AT-CREDIT                   VALUE 'C'.
+001500     05  FILLER                  PIC X(59).
