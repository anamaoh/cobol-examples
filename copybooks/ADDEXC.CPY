@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    ADDEXC.CPY
+000300*    EXCEPTION RECORD LAYOUT FOR THE ADDITION EXCEPTION-FILE.
+000400*    WRITTEN WHENEVER COMPUTE RES = NUM1 + NUM2 TAKES A SIZE
+000500*    ERROR BECAUSE THE TRUE SUM WILL NOT FIT IN RES PIC 9(4).
+000600*****************************************************************
+000700 01  ADD-EXCEPTION-DETAIL.
+000800     05  EX-NUM1                 PIC 9(04).
+000900     05  EX-NUM2                 PIC 9(04).
+001000     05  EX-ATTEMPTED-SUM        PIC 9(05).
+001100     05  EX-DATE                 PIC 9(08).
+001200     05  EX-TIME                 PIC 9(08).
+001300     05  FILLER                  PIC X(51).
