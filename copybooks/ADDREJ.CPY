@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    ADDREJ.CPY
+000300*    REJECT RECORD LAYOUT FOR THE ADDITION REJECT-FILE.  WRITTEN
+000400*    WHENEVER A TRANS-FILE PAIR FAILS THE NUMERIC/RANGE EDIT
+000500*    CHECKS IN 1500-EDIT-TRANS.
+000600*****************************************************************
+000700 01  ADD-REJECT-DETAIL.
+000800     05  RJ-NUM1                 PIC X(06).
+000900     05  RJ-NUM2                 PIC X(06).
+001000     05  RJ-REASON-CODE          PIC X(01).
+001100         88  RJ-NUM1-NOT-NUMERIC         VALUE '1'.
+001200         88  RJ-NUM2-NOT-NUMERIC         VALUE '2'.
+001300         88  RJ-NUM1-OUT-OF-RANGE        VALUE '3'.
+001400         88  RJ-NUM2-OUT-OF-RANGE        VALUE '4'.
+001500     05  FILLER                  PIC X(67).
