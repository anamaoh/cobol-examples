@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*    ADDPRT.CPY
+000300*    PRINT-LINE LAYOUTS FOR THE ADDITION PAGINATED REPORT
+000400*    (PRINT-FILE).  A PAGE-HEADER LINE CARRIES THE RUN DATE AND
+000500*    PAGE NUMBER, A DETAIL LINE CARRIES ONE POSTED NUM1/NUM2/RES
+000600*    TRIPLE, AND A GRAND-TOTAL LINE CLOSES THE REPORT.
+000700*****************************************************************
+000800 01  ADD-PRINT-HEADER-LINE.
+000900     05  FILLER                  PIC X(05)   VALUE "PAGE ".
+001000     05  PH-PAGE-NUMBER          PIC ZZZ9.
+001100     05  FILLER                  PIC X(05)   VALUE SPACES.
+001200     05  FILLER                  PIC X(10)   VALUE "RUN DATE: ".
+001300     05  PH-RUN-DATE             PIC 9(08).
+001400     05  FILLER                  PIC X(05)   VALUE SPACES.
+001500     05  FILLER                  PIC X(31)   VALUE
+001600         "ADDITION - DAILY POSTING REPORT".
+001700     05  FILLER                  PIC X(12)   VALUE SPACES.
+001800 01  ADD-PRINT-COLUMN-LINE.
+001900     05  FILLER                  PIC X(08)   VALUE "NUM1".
+002000     05  FILLER                  PIC X(08)   VALUE "NUM2".
+002100     05  FILLER                  PIC X(08)   VALUE "RES".
+002200     05  FILLER                  PIC X(56)   VALUE SPACES.
+002300 01  ADD-PRINT-DETAIL-LINE.
+002400     05  PD-NUM1                 PIC ZZZ9.
+002500     05  FILLER                  PIC X(04)   VALUE SPACES.
+002600     05  PD-NUM2                 PIC ZZZ9.
+002700     05  FILLER                  PIC X(04)   VALUE SPACES.
+002800     05  PD-RES                  PIC ZZZ9.
+002900     05  FILLER                  PIC X(60)   VALUE SPACES.
+003000 01  ADD-PRINT-TOTAL-LINE.
+003100     05  FILLER                  PIC X(14)   VALUE
+003200         "GRAND TOTAL : ".
+003300     05  PT-CONTROL-TOTAL        PIC ZZZZZZZZ9.
+003400     05  FILLER                  PIC X(57)   VALUE SPACES.
