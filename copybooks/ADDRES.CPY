@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    ADDRES.CPY
+000300*    RECORD LAYOUTS FOR THE ADDITION RESULTS-FILE.  THE DETAIL
+000400*    RECORD CARRIES ONE POSTED NUM1/NUM2/RES TRIPLE; THE TRAILER
+000500*    CARRIES THE RUN'S CONTROL TOTALS.
+000600*****************************************************************
+000700 01  ADD-RESULT-DETAIL.
+000800     05  AR-REC-TYPE             PIC X(01)       VALUE 'D'.
+000900     05  AR-NUM1                 PIC 9(04).
+001000     05  AR-NUM2                 PIC 9(04).
+001100     05  AR-RES                  PIC 9(04).
+001200     05  FILLER                  PIC X(67).
+001300 01  ADD-RESULT-TRAILER.
+001400     05  AR-TR-REC-TYPE          PIC X(01)       VALUE 'T'.
+001500     05  AR-TR-RECORD-COUNT      PIC 9(07).
+001600     05  AR-TR-CONTROL-TOTAL     PIC 9(09).
+001700     05  FILLER                  PIC X(63).
