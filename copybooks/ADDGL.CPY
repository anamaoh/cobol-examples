@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    ADDGL.CPY
+000300*    FIXED-WIDTH GL INTERFACE EXTRACT LAYOUT FOR THE ADDITION
+000400*    GL-EXTRACT-FILE.  PICKED UP BY THE GENERAL LEDGER SYSTEM'S
+000500*    NIGHTLY LOAD JOB.  A BATCH HEADER/TRAILER CARRIES THE
+000600*    RECORD COUNT AND TOTAL-AMOUNT CONTROL TOTALS FOR THE LOAD.
+000700*****************************************************************
+000800 01  GL-BATCH-HEADER.
+000900     05  GH-REC-TYPE             PIC X(01)       VALUE 'H'.
+001000     05  GH-BATCH-ID             PIC X(08).
+001100     05  GH-RUN-DATE             PIC 9(08).
+001200     05  FILLER                  PIC X(63).
+001300 01  GL-EXTRACT-DETAIL.
+001400     05  GE-REC-TYPE             PIC X(01)       VALUE 'D'.
+001500     05  GE-ACCOUNT-NO           PIC X(08).
+001600     05  GE-DR-CR-CODE           PIC X(01).
+001700     05  GE-AMOUNT               PIC 9(09).
+001800     05  FILLER                  PIC X(61).
+001900 01  GL-BATCH-TRAILER.
+002000     05  GT-REC-TYPE             PIC X(01)       VALUE 'T'.
+002100     05  GT-RECORD-COUNT         PIC 9(07).
+002200     05  GT-TOTAL-AMOUNT         PIC 9(09).
+002300     05  FILLER                  PIC X(63).
