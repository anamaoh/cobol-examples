@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    HELCMP.CPY
+000300*    COMPARE-FILE DETAIL RECORD FOR HELLOWORD.  CARRIES THE THREE
+000400*    OPERAND VALUES USED FOR A COMPARISON RUN AND WHICH BRANCH OF
+000500*    THE OPERAND1/OPERAND2/OPERAND3 TEST FIRED, BRACKETED BY THE
+000550*    SHARED RUN-HEADER/RUN-TRAILER RECORDS.  COMPARE-FILE OPENS
+000560*    EXTEND SO EVERY RUN'S DETAIL RECORD IS APPENDED, GIVING A
+000570*    DURABLE AUDIT TRAIL OF WHAT WAS COMPARED AND WHEN.
+000700*****************************************************************
+000800 01  HELLO-COMPARE-DETAIL.
+000900     05  HC-REC-TYPE             PIC X(01)       VALUE 'D'.
+001000     05  HC-OPERAND1             PIC 9(02).
+001100     05  HC-OPERAND2             PIC 9(02).
+001200     05  HC-OPERAND3             PIC 9(02).
+001300     05  HC-RESULT-CODE          PIC X(01).
+001400         88  HC-OPERAND2-SMALLEST                VALUE 'S'.
+001500         88  HC-OPERAND2-NOT-SMALLEST             VALUE 'N'.
+001600     05  FILLER                  PIC X(72).
