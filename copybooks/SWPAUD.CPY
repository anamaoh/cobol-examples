@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    SWPAUD.CPY
+000300*    AUDIT TRAIL RECORD LAYOUT FOR THE SWAP-AUDIT FILE.  ONE
+000400*    RECORD PER EXCHANGE, CARRYING THE BEFORE/AFTER VALUES AND
+000500*    WHEN THE EXCHANGE WAS MADE.
+000600*****************************************************************
+000700 01  SWAP-AUDIT-RECORD.
+000800     05  SA-TRANS-KEY            PIC X(06).
+000900     05  SA-ORIG-A               PIC 9(02).
+001000     05  SA-ORIG-B               PIC 9(02).
+001100     05  SA-NEW-A                PIC 9(02).
+001200     05  SA-NEW-B                PIC 9(02).
+001300     05  SA-DATE                 PIC 9(08).
+001400     05  SA-TIME                 PIC 9(08).
+001500     05  FILLER                  PIC X(50).
