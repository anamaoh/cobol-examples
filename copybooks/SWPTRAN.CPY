@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    SWPTRAN.CPY
+000300*    TRANSACTION RECORD LAYOUT FOR THE SWAP-TRANS INPUT FILE.
+000400*    ONE A/B PAIR PER RECORD, KEYED SO A RUN CAN BE CHECKPOINTED
+000500*    AND RESTARTED BY TRANSACTION KEY.
+000600*****************************************************************
+000700 01  SWAP-TRANS-RECORD.
+000800     05  ST-TRANS-KEY            PIC X(06).
+000900     05  ST-A                    PIC 9(04).
+001000     05  ST-B                    PIC 9(04).
+001100     05  FILLER                  PIC X(66).
