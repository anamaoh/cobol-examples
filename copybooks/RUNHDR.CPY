@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    RUNHDR.CPY
+000300*    COMMON RUN-HEADER/RUN-TRAILER LAYOUT SHARED BY ADDITION,
+000400*    HELLOWORD, AND SWAP.  WRITTEN AS THE FIRST AND LAST RECORD
+000500*    OF EACH PROGRAM'S OUTPUT SO EVERY RUN CARRIES WHO RAN IT AND
+000600*    WHEN, INSTEAD OF UNATTRIBUTED OUTPUT.
+000700*****************************************************************
+000800 01  RUN-HEADER-RECORD.
+000900     05  RH-REC-TYPE             PIC X(01)       VALUE 'H'.
+001000     05  RH-RUN-ID               PIC X(08).
+001100     05  RH-RUN-DATE             PIC 9(08).
+001200     05  RH-RUN-TIME             PIC 9(08).
+001300     05  RH-OPERATOR-ID          PIC X(08).
+001400     05  FILLER                  PIC X(47).
+001500 01  RUN-TRAILER-RECORD.
+001600     05  RT-REC-TYPE             PIC X(01)       VALUE 'T'.
+001700     05  RT-RUN-ID               PIC X(08).
+001800     05  RT-RUN-DATE             PIC 9(08).
+001900     05  RT-RUN-TIME             PIC 9(08).
+002000     05  FILLER                  PIC X(55).
