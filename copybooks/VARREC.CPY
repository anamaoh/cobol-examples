@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    VARREC.CPY
+000300*    COMMON RECORD LAYOUT FOR THE THREE VARRECON INPUT FILES
+000400*    (PHYSICAL COUNT, SYSTEM COUNT, PRIOR-PERIOD COUNT), EACH
+000500*    KEYED BY ITEM/LOCATION.  COPY THIS WITH REPLACING ==PFX==
+000600*    BY THE FILE'S OWN PREFIX SO THE THREE COPIES DO NOT COLLIDE
+000700*    IN THE SAME FD SECTION.
+000800*****************************************************************
+000900 01  PFX-INPUT-RECORD.
+001000     05  PFX-ITEM-LOC            PIC X(10).
+001100     05  PFX-COUNT               PIC 9(07).
+001200     05  FILLER                  PIC X(63).
