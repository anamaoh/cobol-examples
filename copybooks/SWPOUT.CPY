@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*    SWPOUT.CPY
+000300*    OUTPUT RECORD LAYOUT FOR THE SWAP-OUT RESULTS FILE.  CARRIES
+000400*    THE TRANSACTION KEY AND THE POST-SWAP A/B VALUES.
+000500*****************************************************************
+001000 01  SWAP-OUT-RECORD.
+001100     05  SO-TRANS-KEY            PIC X(06).
+001200     05  SO-A                    PIC 9(02).
+001300     05  SO-B                    PIC 9(02).
+001400     05  FILLER                  PIC X(70).
