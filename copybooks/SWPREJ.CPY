@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    SWPREJ.CPY
+000300*    REJECT RECORD LAYOUT FOR THE SWAP-REJECT FILE.  WRITTEN
+000400*    WHENEVER A SWAP-TRANS PAIR FAILS THE NUMERIC/00-99 RANGE
+000500*    EDIT CHECKS IN 1500-EDIT-SWAP, SO THE PAIR CAN BE SKIPPED
+000600*    RATHER THAN BLOWING UP THE EXCHANGE WITH A DATA EXCEPTION.
+000700*****************************************************************
+000800 01  SWAP-REJECT-DETAIL.
+000900     05  SR-TRANS-KEY            PIC X(06).
+001000     05  SR-A                    PIC X(04).
+001100     05  SR-B                    PIC X(04).
+001200     05  SR-REASON-CODE          PIC X(01).
+001300         88  SR-A-NOT-NUMERIC            VALUE '1'.
+001400         88  SR-B-NOT-NUMERIC            VALUE '2'.
+001500         88  SR-A-OUT-OF-RANGE           VALUE '3'.
+001600         88  SR-B-OUT-OF-RANGE           VALUE '4'.
+001700     05  FILLER                  PIC X(65).
