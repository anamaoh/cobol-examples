@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    SWPCKPT.CPY
+000300*    RESTART CONTROL RECORD FOR THE SWAP CHECKPOINT-FILE.  A
+000400*    SINGLE RECORD (KEY 'CKPT0001') CARRYING THE RUN-ID AND THE
+000500*    LAST SWAP-TRANS KEY SUCCESSFULLY PROCESSED, WRITTEN EVERY
+000600*    SWP-CHECKPOINT-INTERVAL RECORDS SO A FAILED RUN CAN RESUME
+000700*    WITHOUT REPROCESSING ALREADY-SWAPPED PAIRS.
+000800*****************************************************************
+000900 01  SWAP-CHECKPOINT-RECORD.
+001000     05  CK-KEY                  PIC X(08).
+001100     05  CK-RUN-ID               PIC X(08).
+001200     05  CK-LAST-KEY             PIC X(06).
+001300     05  CK-RECORDS-DONE         PIC 9(07).
+001400     05  FILLER                  PIC X(51).
