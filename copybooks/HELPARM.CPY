@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    HELPARM.CPY
+000300*    CONTROL RECORD LAYOUT FOR THE HELLOWORD PARAMETER FILE.
+000400*    CARRIES THE THREE COMPARISON THRESHOLDS THAT USED TO BE
+000500*    HARDCODED AS MOVE STATEMENTS, KEYED SO THE MAINTENANCE
+000600*    TRANSACTION CAN REWRITE THEM WITHOUT A RECOMPILE.
+000700*****************************************************************
+000800 01  HELLO-PARM-RECORD.
+000900     05  PM-KEY                  PIC X(08).
+001000     05  PM-OPERAND1             PIC 9(02).
+001100     05  PM-OPERAND2             PIC 9(02).
+001200     05  PM-OPERAND3             PIC 9(02).
+001300     05  FILLER                  PIC X(66).
